@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *  KOZUKAINOTIFYFILE  -  record layout for kozukainotify.txt, an
+      *  outbound interface file that a separate notifier process
+      *  tails for large OUT transactions kozukaiupdate.cob has posted
+      *----------------------------------------------------------------
+       01 notify-rec.
+          02 notify-date-rec    pic x(08).
+          02 notify-date-sec    pic 9(02).
+          02 notify-category    pic x(20).
+          02 notify-money       pic s9(09).
+          02 notify-currency    pic x(03).
+          02 notify-member      pic x(20).
+          02 notify-note        pic x(40).
+          02 notify-timestamp   pic x(14).
