@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *  DELCHECKPOINTFILE  -  record layout for kozukaidelcheckpoint.
+      *  dat, a one-row progress marker for kozukaiupdate.cob's '削除'
+      *  bulk-delete loop, so a partially-completed batch (the CGI
+      *  process killed mid-loop) can be told apart from a fresh one
+      *----------------------------------------------------------------
+       01 delcheckpoint-rec.
+          02 chk-key           pic x(10).
+          02 chk-last-index    pic 9(02).
+          02 chk-updated       pic x(14).
