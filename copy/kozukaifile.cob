@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      *  KOZUKAIFILE  -  record layout for kozukai-file (kozukai.dat)
+      *----------------------------------------------------------------
+       01 kozukai-rec.
+          02 kozukai-key.
+             03 wdate-rec        pic x(08).
+             03 wdate-sec        pic 9(02).
+          02 wcategory           pic x(20).
+          02 in-or-out           pic x(01).
+             88 kozukai-in         value '1'.
+             88 kozukai-out        value '2'.
+          02 money               pic s9(09).
+          02 note                pic x(40).
+          02 wmember              pic x(20).
+          02 wcurrency           pic x(03).
