@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      *  CREDENTIALSFILE  -  record layout for credentials.dat, the
+      *  small username/password file gating kozukai's mutating modes
+      *----------------------------------------------------------------
+       01 credential-rec.
+          02 cred-username     pic x(20).
+          02 cred-password     pic x(20).
