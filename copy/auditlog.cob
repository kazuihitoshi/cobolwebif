@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      *  AUDITLOG  -  structured before/after audit record passed to
+      *  WEB_LOGWRITE by mutating CGI programs
+      *----------------------------------------------------------------
+       01 audit-rec.
+          02 audit-program        pic x(20).
+          02 audit-timestamp      pic x(14).
+          02 audit-operation      pic x(10).
+          02 audit-key            pic x(20).
+          02 audit-user           pic x(20).
+          02 audit-before.
+             03 audit-before-category  pic x(20).
+             03 audit-before-inorout   pic x(01).
+             03 audit-before-money     pic s9(09).
+             03 audit-before-note      pic x(40).
+      *      free-text summary for programs with no typed before/
+      *      after layout of their own (chat, counter, ...)
+             03 audit-before-detail    pic x(80).
+          02 audit-after.
+             03 audit-after-category   pic x(20).
+             03 audit-after-inorout    pic x(01).
+             03 audit-after-money      pic s9(09).
+             03 audit-after-note       pic x(40).
+             03 audit-after-detail     pic x(80).
+          02 filler                pic x value low-value.
