@@ -9,4 +9,7 @@
             88 lc-lock-exclusive value 1.
             88 lc-lock-share     value 0.
           02 lc-id          pic 9(10) binary.
+      *   lc-lock-timeout  -  seconds WEB_LOCK will wait for the
+      *   lock before giving up; zero means block indefinitely
+          02 lc-lock-timeout pic 9(10) binary value 30.
 
