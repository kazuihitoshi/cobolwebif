@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      *  WEBQUERYGUARD  -  working storage for CHECK-QUERY-OVERFLOW, a
+      *  wrapper performed around WEB_POP that flags a raw query
+      *  value longer than the fixed-width field it is about to be
+      *  popped into, instead of letting it silently truncate
+      *----------------------------------------------------------------
+       01 wqg-query-string    pic x(2048) value space.
+       01 wqg-qs-len          pic 9(04) value zero.
+       01 wqg-ptr             pic 9(04) value 1.
+       01 wqg-token           pic x(256) value space.
+       01 wqg-token-len       pic 9(04) value zero.
+       01 wqg-tok-name        pic x(40) value space.
+       01 wqg-tok-name-len    pic 9(04) value zero.
+       01 wqg-tok-value       pic x(216) value space.
+       01 wqg-tok-value-len   pic 9(04) value zero.
+       01 wqg-name-key        pic x(40) value space.
+       01 wqg-max-len         pic 9(04) value zero.
+       01 wqg-eof-flag        pic x value 'N'.
+          88 wqg-eof             value 'Y'.
+          88 wqg-not-eof         value 'N'.
+       01 wqg-overflow-flag   pic x value 'N'.
+          88 wqg-overflow        value 'Y'.
+          88 wqg-no-overflow     value 'N'.
+       01 wqg-dec-len         pic 9(04) value zero.
+       01 wqg-dec-i           pic 9(04) value zero.
