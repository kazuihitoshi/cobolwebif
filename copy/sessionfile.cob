@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *  SESSIONFILE  -  keyed scratch record for session-state.dat;
+      *  session-data is an opaque blob so chained CGI programs can
+      *  carry whatever fields they need forward under one session-id
+      *  without redefining this layout every time
+      *----------------------------------------------------------------
+       01 session-rec.
+          02 session-key           pic x(32).
+          02 session-data          pic x(200).
+          02 session-updated       pic x(14).
