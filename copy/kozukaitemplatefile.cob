@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *  KOZUKAITEMPLATEFILE  -  record layout for the recurring-entry
+      *  template file (kozukaitemplate.dat) used by kozukairecur to
+      *  auto-generate kozukai-rec rows on schedule
+      *----------------------------------------------------------------
+       01 template-rec.
+          02 tmpl-key.
+             03 tmpl-category    pic x(20).
+             03 tmpl-day         pic 9(02).
+          02 tmpl-in-or-out      pic x(01).
+          02 tmpl-money          pic s9(09).
+          02 tmpl-note           pic x(40).
+          02 tmpl-member         pic x(20).
+          02 tmpl-currency       pic x(03).
