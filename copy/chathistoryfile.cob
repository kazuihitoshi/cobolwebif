@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      *  CHATHISTORYFILE  -  record layout for chat-history-file
+      *  (chathistory.dat)  -  messages rolled off the live 40-row
+      *  chat window, kept instead of being discarded
+      *----------------------------------------------------------------
+       01 chat-history-rec.
+          02 hist-archived-at    pic x(14).
+          02 hist-room           pic x(20).
+          02 hist-color          pic x(30).
+          02 hist-name           pic x(30).
+          02 hist-time           pic x(20).
+          02 hist-data           pic x(200).
