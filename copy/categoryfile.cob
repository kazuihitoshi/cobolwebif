@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      *  CATEGORYFILE  -  record layout for category-file
+      *  (category.dat)  -  master list of valid kozukai categories
+      *----------------------------------------------------------------
+       01 category-rec.
+          02 category-key       pic x(20).
+          02 category-budget    pic s9(09) value zero.
