@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      *  KOZUKAIHISTORYFILE  -  record layout for kozukai-history-file
+      *  (kozukaihistory.dat)  -  soft-delete recovery copies of rows
+      *  removed from kozukai-file
+      *----------------------------------------------------------------
+       01 kozukai-history-rec.
+          02 hist-full-key.
+             03 hist-key.
+                04 hist-date-rec pic x(08).
+                04 hist-date-sec pic 9(02).
+             03 hist-deleted-at  pic x(14).
+          02 hist-category       pic x(20).
+          02 hist-in-or-out      pic x(01).
+          02 hist-money          pic s9(09).
+          02 hist-note           pic x(40).
+          02 hist-member         pic x(20).
+          02 hist-currency       pic x(03).
