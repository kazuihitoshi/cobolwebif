@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *  KOZUKAIARCHIVEFILE  -  record layout for a year-end kozukai
+      *  archive file (kozukaiYYYY.dat), mirroring kozukai-rec
+      *----------------------------------------------------------------
+       01 archive-rec.
+          02 archive-key.
+             03 archive-date-rec pic x(08).
+             03 archive-date-sec pic 9(02).
+          02 archive-category    pic x(20).
+          02 archive-in-or-out   pic x(01).
+          02 archive-money       pic s9(09).
+          02 archive-note        pic x(40).
+          02 archive-member      pic x(20).
+          02 archive-currency    pic x(03).
