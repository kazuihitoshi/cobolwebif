@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *  WEB-COOKIE  -  record layout passed to WEB_SET_COOKIE /
+      *  WEB_POP_COOKIE
+      *----------------------------------------------------------------
+       01 web-cookie.
+          02 web-name        pic x(30).
+          02 web-value       pic x(80).
+          02 web-expires     pic x(40).
