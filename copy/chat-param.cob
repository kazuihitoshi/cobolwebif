@@ -0,0 +1,106 @@
+      *----------------------------------------------------------------
+      *  CHAT-PARAM  -  web I/F record layouts for chat.cob
+      *----------------------------------------------------------------
+       01 chat-param-if.
+          02 filler pic x(15) value 'SCREENNAME'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wscreenname     pic x(80) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'TARGET'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wtarget         pic x(10) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'ROOM'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wroom           pic x(20) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'NAME'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wname           pic x(30) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'COLOR'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wcolor          pic x(30) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'SENDDATA'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wsenddata       pic x(200) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'MODE'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wmode           pic x(10) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'ERRMSG'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 werrmsg         pic x(60) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'MODPW'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wmodpw          pic x(20) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'DELTIME'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wdel-time       pic x(20) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'DELNAME'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wdel-name       pic x(30) value space.
+          02 filler pic x value low-value.
+          02 chat-param-in-tab occurs 40.
+             03 dat-table-item.
+                04 wcolor      pic x(30).
+                04 wname       pic x(30).
+                04 wdata       pic x(200).
+                04 wtime       pic x(20).
+
+      *----------------------------------------------------------------
+      *  chat-param-in / chat-param-ot  -  typed working copies used
+      *  for MOVE CORRESPONDING to/from chat-param-if
+      *----------------------------------------------------------------
+       01 chat-param-in.
+          02 wscreenname     pic x(80).
+          02 wtarget         pic x(10).
+          02 wroom           pic x(20).
+          02 wname           pic x(30).
+          02 wcolor          pic x(30).
+          02 wsenddata       pic x(200).
+          02 wmode           pic x(10).
+          02 werrmsg         pic x(60).
+          02 wmodpw          pic x(20).
+          02 wdel-time       pic x(20).
+          02 wdel-name       pic x(30).
+
+       01 chat-param-ot.
+          02 wscreenname     pic x(80).
+          02 wtarget         pic x(10).
+          02 wroom           pic x(20).
+          02 wname           pic x(30).
+          02 wcolor          pic x(30).
+          02 wsenddata       pic x(200).
+          02 wmode           pic x(10).
+          02 werrmsg         pic x(60).
+          02 wmodpw          pic x(20).
+          02 wdel-time       pic x(20).
+          02 wdel-name       pic x(30).
