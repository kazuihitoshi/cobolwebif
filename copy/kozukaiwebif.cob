@@ -0,0 +1,193 @@
+      *----------------------------------------------------------------
+      *  KOZUKAIWEBIF  -  web I/F record layouts for kozukaiupdate
+      *----------------------------------------------------------------
+       01 kozukai-web-if.
+          02 filler pic x(15) value 'SCREENNAME'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wscreenname     pic x(80) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'MODE'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wmode           pic x(12) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'DATEREC'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wdate-rec       pic x(08) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'DATESEC'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wdate-sec       pic x(02) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'CATEGORY'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wcategory       pic x(20) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'INOROUT'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 in-or-out       pic x(01) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'MONEY'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 money           pic x(12) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'CURRENCY'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wcurrency       pic x(03) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'NOTE'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 note            pic x(40) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'MEMBER'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wmember         pic x(20) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'SELDATEREC'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 sel-date-rec    pic x(08) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'SELDATESEC'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 sel-date-sec    pic x(02) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'ERRMSG'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 werrmsg         pic x(60) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'FILTERCAT'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wfilter-category pic x(20) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'FILTERIO'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wfilter-inorout pic x(01) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'FILTERMEMBER'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wfilter-member  pic x(20) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'PAGEKEY'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wpage-key       pic x(10) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'NEXTKEY'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wnext-key       pic x(10) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'PREVKEY'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wprev-key       pic x(10) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'CONFIRM'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wconfirm        pic x(01) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'USERNAME'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wusername       pic x(20) value space.
+          02 filler pic x value low-value.
+          02 filler pic x(15) value 'PASSWORD'.
+          02 filler pic x value low-value.
+          02 filler pic x value space.
+          02 filler pic x value low-value.
+          02 wpassword       pic x(20) value space.
+          02 filler pic x value low-value.
+          02 delete-array    pic x(10) occurs 30 value space.
+          02 table-rec.
+             03 table-array occurs 30.
+                04 tbl-key      pic x(10).
+                04 wcategory    pic x(20).
+                04 in-or-out    pic x(01).
+                04 money        pic z(10)9.
+                04 wcurrency    pic x(03).
+                04 note         pic x(40).
+                04 wmember      pic x(20).
+                04 tbl-balance  pic -z(9)9.
+
+      *----------------------------------------------------------------
+      *  kozukai-web-in / kozukai-web-ot  -  typed working copies used
+      *  for MOVE CORRESPONDING to/from kozukai-web-if
+      *----------------------------------------------------------------
+       01 kozukai-web-in.
+          02 wscreenname     pic x(80).
+          02 wmode           pic x(12).
+          02 wdate-rec       pic x(08).
+          02 wdate-sec       pic 9(02).
+          02 wcategory       pic x(20).
+          02 in-or-out       pic x(01).
+          02 money           pic s9(09).
+          02 wcurrency       pic x(03).
+          02 note            pic x(40).
+          02 wmember         pic x(20).
+          02 sel-date-rec    pic x(08).
+          02 sel-date-sec    pic 9(02).
+          02 werrmsg         pic x(60).
+          02 wpage-key       pic x(10).
+          02 wfilter-category pic x(20).
+          02 wfilter-inorout pic x(01).
+          02 wfilter-member  pic x(20).
+          02 wconfirm        pic x(01).
+          02 wusername       pic x(20).
+          02 wpassword       pic x(20).
+
+       01 kozukai-web-ot.
+          02 wscreenname     pic x(80).
+          02 wmode           pic x(12).
+          02 wdate-rec       pic x(08).
+          02 wdate-sec       pic 9(02).
+          02 wcategory       pic x(20).
+          02 in-or-out       pic x(01).
+          02 money           pic z(10)9.
+          02 wcurrency       pic x(03).
+          02 note            pic x(40).
+          02 wmember         pic x(20).
+          02 sel-date-rec    pic x(08).
+          02 sel-date-sec    pic 9(02).
+          02 werrmsg         pic x(60).
+          02 wnext-key       pic x(10).
+          02 wprev-key       pic x(10).
+          02 wfilter-category pic x(20).
+          02 wfilter-inorout pic x(01).
+          02 wfilter-member  pic x(20).
