@@ -0,0 +1,267 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           weblockadmin.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Admin CGI - given a LOCKNAME (one of this system's named
+      *  WEB_LOCK locks) and an ACTION (LIST, the default, or CLEAR),
+      *  reports whether that one lock is currently held and, with
+      *  ACTION=CLEAR, force-frees it when a crashed CGI process left
+      *  it stuck. Only the fixed set of application lock names is
+      *  accepted, so this cannot be used to probe or clear an
+      *  arbitrary file.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       DATA                  DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY web-lock.
+       COPY auditlog.
+       COPY webqueryguard.
+
+       77 rc                pic s9(10) binary.
+       77 wnow-date         pic x(08).
+       77 wnow-time         pic x(06).
+
+      *  every named lock the system takes out, one row per program
+       01 wlock-name-list.
+          02 filler pic x(20) value 'kozukai_lock'.
+          02 filler pic x(20) value 'chat_lock'.
+          02 filler pic x(20) value 'counter_lock'.
+       01 wlock-name-tab redefines wlock-name-list.
+          02 wlock-name occurs 3 pic x(20).
+
+       77 wlock-count       pic 9(2) value 3.
+       77 k                 pic 9(2).
+       77 wlock-found       pic x value 'N'.
+          88 wlock-is-known    value 'Y'.
+
+       01 webif-rec.
+        02 filler pic x(20) value 'LOCKNAME'.
+        02 filler pic x value low-value.
+        02 filler pic x value space.
+        02 filler pic x value low-value.
+        02 wlockname  pic x(20) value space.
+        02 filler pic x value low-value.
+        02 filler pic x(20) value 'ACTION'.
+        02 filler pic x value low-value.
+        02 filler pic x value space.
+        02 filler pic x value low-value.
+        02 waction-in pic x(10) value space.
+        02 filler pic x value low-value.
+        02 filler pic x(20) value 'STATUS'.
+        02 filler pic x value low-value.
+        02 filler pic x value space.
+        02 filler pic x value low-value.
+        02 wstatus-out pic x(10) value space.
+        02 filler pic x value low-value.
+        02 filler pic x value low-value.
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          call 'WEB_GET_QUERY_STRING'.
+          call 'WEB_POP' using webif-rec.
+          perform PAGE-LOG-WRITE.
+
+          move 'LOCKNAME' to wqg-name-key
+          move 20         to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'LOCKNAME' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than LOCKNAME field pic x(20)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'ACTION' to wqg-name-key
+          move 10       to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'ACTION' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than ACTION field pic x(10)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          if waction-in = space then
+            move 'LIST' to waction-in
+          end-if.
+
+          perform FIND-LOCK-NAME.
+
+          if wlock-is-known then
+            perform CHECK-ONE-LOCK
+          else
+            move 'UNKNOWN' to wstatus-out
+          end-if.
+
+          call 'WEB_PUSH' using webif-rec.
+          call 'WEB_SHOW'.
+
+          stop run.
+
+      *----------------------------------------------------------------
+      *  FIND-LOCK-NAME  -  confirm wlockname is one of the system's
+      *  known lock names before we ever touch WEB_LOCK/WEB_UNLOCK
+      *  with it
+      *----------------------------------------------------------------
+       FIND-LOCK-NAME section.
+             move 'N' to wlock-found
+             perform varying k from 1 by 1 until k > wlock-count
+               if wlock-name (k) = wlockname
+                 move 'Y' to wlock-found
+                 exit perform
+               end-if
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-ONE-LOCK  -  probe wlockname with a short 1-second-
+      *  timeout exclusive WEB_LOCK (zero would mean block
+      *  indefinitely, per web-lock.cob, so it cannot be used here); a
+      *  lock we manage to take is released immediately (it was not
+      *  really held), a lock we cannot take within that second is
+      *  reported as HELD and, when waction-in is CLEAR, forced free
+      *  with WEB_UNLOCK
+      *----------------------------------------------------------------
+       CHECK-ONE-LOCK section.
+             move wlockname to lc-lock-file
+             set lc-lock-exclusive to true
+             move 1 to lc-lock-timeout
+             call 'WEB_LOCK' using lc-web-lock rc
+             if rc = zero then
+               move 'NOT HELD' to wstatus-out
+               call 'WEB_UNLOCK' using lc-web-lock rc
+             else
+               move 'HELD' to wstatus-out
+               if waction-in = 'CLEAR' then
+                 call 'WEB_UNLOCK' using lc-web-lock rc
+                 move 'CLEARED' to wstatus-out
+                 move 'CLEAR' to audit-operation
+                 move wlockname to audit-key
+                 move 'HELD' to audit-before-detail
+                 move 'CLEARED' to audit-after-detail
+                 perform AUDIT-WRITE
+               end-if
+             end-if
+             exit.
+
+      *------------------------------------------------
+      *  PAGE-LOG-WRITE  -  drop one line to the shared access log so
+      *  there's a record of which program served this hit
+      *------------------------------------------------
+       PAGE-LOG-WRITE section.
+             move 'weblockadmin' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move 'HIT' to audit-operation
+             move space to audit-key
+             move space to audit-user
+             move space to audit-before-detail
+             move space to audit-after-detail
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *------------------------------------------------
+      *  AUDIT-WRITE  -  stamp the program/timestamp onto audit-rec
+      *  (operation/key/before/after already set by the caller) and
+      *  hand it to the CGI framework's log writer
+      *------------------------------------------------
+       AUDIT-WRITE section.
+             move 'weblockadmin' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move space to audit-user
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-QUERY-OVERFLOW  -  wrapper performed around WEB_POP:
+      *  walk the raw QUERY_STRING looking for wqg-name-key and flag
+      *  wqg-overflow when its value is longer than wqg-max-len, so a
+      *  value WEB_POP would otherwise truncate in silence gets
+      *  noticed instead. The matching value is run through
+      *  DECODE-QS-LEN first, since WEB_POP itself URL-decodes before
+      *  storing a value and comparing the still-encoded length would
+      *  routinely misfire on non-ASCII content, which encodes at
+      *  roughly three times its decoded character count.
+      *----------------------------------------------------------------
+       CHECK-QUERY-OVERFLOW section.
+             set wqg-no-overflow to true
+             set wqg-not-eof to true
+             move length of wqg-query-string to wqg-qs-len
+             perform until wqg-qs-len = zero
+                        or wqg-query-string (wqg-qs-len:1) not = space
+               subtract 1 from wqg-qs-len
+             end-perform
+             move 1 to wqg-ptr
+             perform until wqg-eof
+               move space to wqg-token
+               move zero  to wqg-token-len
+               if wqg-ptr > wqg-qs-len then
+                 set wqg-eof to true
+               else
+                 unstring wqg-query-string (1:wqg-qs-len)
+                   delimited by '&'
+                   into wqg-token count in wqg-token-len
+                   with pointer wqg-ptr
+                 end-unstring
+                 if wqg-token-len = zero then
+                   set wqg-eof to true
+                 else
+                   move space to wqg-tok-name  wqg-tok-value
+                   move zero  to wqg-tok-name-len wqg-tok-value-len
+                   unstring wqg-token (1:wqg-token-len) delimited by '='
+                     into wqg-tok-name  count in wqg-tok-name-len
+                          wqg-tok-value count in wqg-tok-value-len
+                   end-unstring
+                   if wqg-tok-name-len > zero
+                      and wqg-tok-name (1:wqg-tok-name-len) =
+                          wqg-name-key then
+                     perform DECODE-QS-LEN
+                     if wqg-dec-len > wqg-max-len then
+                       set wqg-overflow to true
+                       set wqg-eof to true
+                     end-if
+                   end-if
+                 end-if
+               end-if
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  DECODE-QS-LEN  -  count wqg-dec-len as the URL-decoded length
+      *  of wqg-tok-value (1:wqg-tok-value-len): each '%XX' triplet
+      *  collapses to one decoded character, same as WEB_POP's own
+      *  decoding, so the overflow check compares like-for-like
+      *  against wqg-max-len instead of the raw encoded byte count
+      *----------------------------------------------------------------
+       DECODE-QS-LEN section.
+             move zero to wqg-dec-len
+             move 1    to wqg-dec-i
+             perform until wqg-dec-i > wqg-tok-value-len
+               if wqg-tok-value (wqg-dec-i:1) = '%'
+                  and wqg-dec-i + 2 <= wqg-tok-value-len then
+                 add 3 to wqg-dec-i
+               else
+                 add 1 to wqg-dec-i
+               end-if
+               add 1 to wqg-dec-len
+             end-perform
+             exit.
