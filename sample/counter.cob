@@ -6,11 +6,17 @@
        INPUT-OUTPUT          SECTION.
        file-control.
         select counter-file assign to "counter.dat"
+           organization is indexed
+           access mode is random
+           record key is counter-full-key
            file status is counter-file-fs.
        DATA                  DIVISION.
        FILE                  SECTION.
        fd counter-file.
        01 counter-rec.
+         02 counter-full-key.
+           03 counter-key    pic x(20).
+           03 counter-period pic x(8).
          02 counter-dat    pic  9(12).
       *
        WORKING-STORAGE SECTION.
@@ -21,15 +27,54 @@
          02 filler  pic x value low-value.
          02 wcounter pic x(15) value space.
          02 filler  pic x value low-value.
+         02 filler  pic x(20) value 'DAILY'.
+         02 filler  pic x value low-value.
+         02 filler  pic x value space.
+         02 filler  pic x value low-value.
+         02 wcounter-daily pic x(15) value space.
+         02 filler  pic x value low-value.
+         02 filler  pic x(20) value 'MONTHLY'.
+         02 filler  pic x value low-value.
+         02 filler  pic x value space.
+         02 filler  pic x value low-value.
+         02 wcounter-monthly pic x(15) value space.
+         02 filler  pic x value low-value.
+         02 filler  pic x(20) value 'PAGE'.
+         02 filler  pic x value low-value.
+         02 filler  pic x value space.
+         02 filler  pic x value low-value.
+         02 wpage   pic x(20) value space.
+         02 filler  pic x value low-value.
+         02 filler  pic x(20) value 'ERRMSG'.
+         02 filler  pic x value low-value.
+         02 filler  pic x value space.
+         02 filler  pic x value low-value.
+         02 wcountererr pic x(60) value space.
+         02 filler  pic x value low-value.
          02 filler  pic x value low-value.
 
        77 counter-file-fs pic 9(2).
        COPY web-lock.
+       COPY auditlog.
 
 
        77 counter-format  pic zzz,zzz,zzz,zz9.
 
        77 rc     pic s9(10) binary.
+
+       77 wopen-ok        pic x(1) value 'N'.
+         88 wopen-ok-yes  value 'Y'.
+
+       77 wtoday          pic x(6).
+       77 wbump-key       pic x(20).
+       77 wbump-period    pic x(8).
+       77 wbump-result    pic 9(12).
+
+       77 wnow-date       pic x(08).
+       77 wnow-time       pic x(06).
+
+       77 wenv-locktmo     pic x(04) value space.
+       77 wenv-locktmo-num pic 9(04).
       *------------------------------------------------
        PROCEDURE             DIVISION.
        MAIN-PROC             SECTION.
@@ -37,36 +82,166 @@
       *
           move 'counter_lock'   to lc-lock-file.
           set  lc-lock-exclusive to true.
+          perform GET-LOCK-TIMEOUT.
           call 'WEB_LOCK' using lc-web-lock rc.
 
           call 'WEB_GET_QUERY_STRING'.
 
           call 'WEB_POP' using webif-rec.
-          
-          open input counter-file.
-          if counter-file-fs not = zero then
-             move zero to counter-dat
+
+          if wpage of webif-rec = space then
+             move 'DEFAULT' to wpage of webif-rec
+          end-if.
+
+          accept wtoday from date.
+
+          if rc = zero then
+             perform OPEN-COUNTER-FILE
+             if wopen-ok-yes then
+                perform BUMP-PAGE-COUNTER
+                close counter-file
+                move 'HIT' to audit-operation
+                move wpage of webif-rec to audit-key
+                move space to audit-before-detail
+                string 'total='                      delimited size
+                       wcounter of webif-rec          delimited size
+                       ' daily='                      delimited size
+                       wcounter-daily of webif-rec     delimited size
+                  into audit-after-detail
+                end-string
+                perform AUDIT-WRITE
+             end-if
+             call 'WEB_UNLOCK' using lc-web-lock rc
           else
-             read counter-file
-             close counter-file             
+             string 'カウンタがロックされているため'
+                      delimited size
+                    '更新できません'
+                      delimited size
+               into wcountererr of webif-rec
+             end-string
           end-if.
-          add 1 to counter-dat.
-          move counter-dat to counter-format.
 
-          move counter-format to wcounter of webif-rec.
+          call 'WEB_PUSH' using webif-rec.
 
-          open output counter-file.
+          call 'WEB_SHOW' using webif-rec.
 
-          write counter-rec.
+          STOP RUN.
 
-          close counter-file.
+      *------------------------------------------------
+      *  GET-LOCK-TIMEOUT  -  lc-lock-timeout defaults to 30 seconds
+      *  (set by the web-lock copybook); COUNTER_LOCKTIMEOUT lets an
+      *  operator override how long WEB_LOCK waits before giving up
+      *------------------------------------------------
+       GET-LOCK-TIMEOUT section.
+             accept wenv-locktmo from environment 'COUNTER_LOCKTIMEOUT'
+             if wenv-locktmo not = space
+                and wenv-locktmo is numeric then
+               move wenv-locktmo to wenv-locktmo-num
+               move wenv-locktmo-num to lc-lock-timeout
+             end-if
+             exit.
 
-          call 'WEB_PUSH' using webif-rec.
+      *------------------------------------------------
+      *  AUDIT-WRITE  -  stamp the program/timestamp onto audit-rec
+      *  (operation/key/before/after already set by the caller) and
+      *  hand it to the CGI framework's log writer
+      *------------------------------------------------
+       AUDIT-WRITE section.
+             move 'counter' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move space to audit-user
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
 
-          call 'WEB_SHOW' using webif-rec.
+      *------------------------------------------------
+      *  OPEN-COUNTER-FILE  -  open the indexed counter file for
+      *  in-place update, creating it on first use; any I/O error
+      *  other than "file does not exist yet" is reported back
+      *  instead of being treated the same as a fresh counter
+      *------------------------------------------------
+       OPEN-COUNTER-FILE section.
+             move 'N' to wopen-ok
+             move space to wcountererr of webif-rec
+             open i-o counter-file
+             evaluate counter-file-fs
+               when '00'
+                 move 'Y' to wopen-ok
+               when '35'
+                 open output counter-file
+                 close counter-file
+                 open i-o counter-file
+                 if counter-file-fs = '00' then
+                   move 'Y' to wopen-ok
+                 else
+                   string 'カウンタファイルの作成に失敗'
+                          delimited size
+                          '(FS='
+                          delimited size
+                          counter-file-fs
+                          delimited size
+                          ')'
+                          delimited size
+                     into wcountererr of webif-rec
+                   end-string
+                 end-if
+               when other
+                 string 'カウンタファイルのオープン失敗'
+                        delimited size
+                        '(FS='
+                        delimited size
+                        counter-file-fs
+                        delimited size
+                        ')'
+                        delimited size
+                   into wcountererr of webif-rec
+                 end-string
+             end-evaluate
+             exit.
+
+      *------------------------------------------------
+      *  BUMP-ROW  -  read-and-rewrite (or write, if the key does
+      *  not exist yet) the counter row for wbump-key/wbump-period
+      *  in place; the new total is returned in wbump-result
+      *------------------------------------------------
+       BUMP-ROW section.
+             move wbump-key    to counter-key
+             move wbump-period to counter-period
+             read counter-file
+               invalid key
+                 move 1 to counter-dat
+                 write counter-rec
+               not invalid key
+                 add 1 to counter-dat
+                 rewrite counter-rec
+             end-read
+             move counter-dat to wbump-result
+             exit.
 
+      *------------------------------------------------
+      *  BUMP-PAGE-COUNTER  -  bump the lifetime, daily and monthly
+      *  rows for the requested page and report all three back
+      *------------------------------------------------
+       BUMP-PAGE-COUNTER section.
+             move wpage of webif-rec to wbump-key
+             move space              to wbump-period
+             perform BUMP-ROW
+             move wbump-result  to counter-format
+             move counter-format to wcounter of webif-rec
 
-          call 'WEB_UNLOCK' using lc-web-lock rc.
-      
-          STOP RUN.
+             move wpage of webif-rec to wbump-key
+             move wtoday              to wbump-period
+             perform BUMP-ROW
+             move wbump-result  to counter-format
+             move counter-format to wcounter-daily of webif-rec
 
+             move wpage of webif-rec to wbump-key
+             move wtoday (1:4)        to wbump-period
+             perform BUMP-ROW
+             move wbump-result  to counter-format
+             move counter-format to wcounter-monthly of webif-rec
+             exit.
