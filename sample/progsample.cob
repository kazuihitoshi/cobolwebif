@@ -4,8 +4,18 @@
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        INPUT-OUTPUT          SECTION.
+       file-control.
+        select session-file assign to "session.dat"
+           organization is indexed
+           access mode is random
+           record key is session-key
+           file status is session-file-fs.
        DATA                  DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE                  SECTION.
+       fd session-file.
+       copy sessionfile.
+      *
+       WORKING-STORAGE SECTION.
        01 webif-rec.
          02 filler pic x(20) value 'DATA'.
          02 filler pic x value low-value.
@@ -19,21 +29,279 @@
          02 filler pic x value low-value.
          02 wprogramname  pic x(20) value space.
          02 filler pic x value low-value.
+         02 filler pic x(20) value 'SESSIONID'.
+         02 filler pic x value low-value.
+         02 filler pic x value space.
+         02 filler pic x value low-value.
+         02 wsessionid  pic x(20) value space.
+         02 filler pic x value low-value.
          02 filler pic x value low-value.
          02 filler pic x value low-value.
        77 w-x pic x.
+       77 session-file-fs pic 9(2).
+       77 wnow-date       pic x(08).
+       77 wnow-time       pic x(06).
+       copy auditlog.
+       copy web-lock.
+       77 wenv-locktmo     pic x(04) value space.
+       77 wenv-locktmo-num pic 9(04).
+
+      *  a session id built from date+time alone collides whenever
+      *  two requests land in the same wall-clock second; wseq-num is
+      *  a counter persisted in session-file itself (under the
+      *  sentinel key wseq-sentinel-key) and folded into the id to
+      *  make each one unique
+       77 wseq-sentinel-key pic x(32) value 'SESSIONSEQ'.
+       77 wseq-num          pic 9(06) value zero.
+       77 rc                pic s9(10) usage binary.
+       copy webqueryguard.
        PROCEDURE             DIVISION.
        MAIN-PROC             SECTION.
        MAIN-PROC-1.
           call 'WEB_GET_QUERY_STRING'.
           call 'WEB_POP' using webif-rec.
+          perform PAGE-LOG-WRITE.
+
+          move 'DATA' to wqg-name-key
+          move 20     to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'DATA' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than DATA field pic x(20)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'PROGRAMNAME' to wqg-name-key
+          move 20            to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'PROGRAMNAME' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than PROGRAMNAME field pic x(20)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'SESSIONID' to wqg-name-key
+          move 20          to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'SESSIONID' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than SESSIONID field pic x(20)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
           move 'progsample.exe' to wdata of webif-rec.
           move 'progsample2.exe' to wprogramname of webif-rec.
 
+          accept wnow-date from date yyyymmdd.
+          accept wnow-time from time.
+
+          perform PUT-SESSION-DATA.
+
           call 'WEB_PUSH' using webif-rec.
           call 'WEB_SHOW'.
           STOP RUN.
 
+      *------------------------------------------------
+      *  GET-LOCK-TIMEOUT  -  lc-lock-timeout defaults to 30 seconds
+      *  (set by the web-lock copybook); PROGSAMPLE_LOCKTIMEOUT lets
+      *  an operator override how long WEB_LOCK waits before giving up
+      *------------------------------------------------
+       GET-LOCK-TIMEOUT section.
+             accept wenv-locktmo
+               from environment 'PROGSAMPLE_LOCKTIMEOUT'
+             if wenv-locktmo not = space
+                and wenv-locktmo is numeric then
+               move wenv-locktmo to wenv-locktmo-num
+               move wenv-locktmo-num to lc-lock-timeout
+             end-if
+             exit.
+
+      *------------------------------------------------
+      *  PAGE-LOG-WRITE  -  drop one line to the shared access log so
+      *  there's a record of which program served this hit
+      *------------------------------------------------
+       PAGE-LOG-WRITE section.
+             move 'progsample' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move 'HIT' to audit-operation
+             move space to audit-key
+             move space to audit-user
+             move space to audit-before-detail
+             move space to audit-after-detail
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *------------------------------------------------
+      *  AUDIT-WRITE  -  stamp the program/timestamp onto audit-rec
+      *  (operation/key/before/after already set by the caller) and
+      *  hand it to the CGI framework's log writer
+      *------------------------------------------------
+       AUDIT-WRITE section.
+             move 'progsample' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move space to audit-user
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-QUERY-OVERFLOW  -  wrapper performed around WEB_POP:
+      *  walk the raw QUERY_STRING looking for wqg-name-key and flag
+      *  wqg-overflow when its value is longer than wqg-max-len, so a
+      *  value WEB_POP would otherwise truncate in silence gets
+      *  noticed instead. The matching value is run through
+      *  DECODE-QS-LEN first, since WEB_POP itself URL-decodes before
+      *  storing a value and comparing the still-encoded length would
+      *  routinely misfire on non-ASCII content, which encodes at
+      *  roughly three times its decoded character count.
+      *----------------------------------------------------------------
+       CHECK-QUERY-OVERFLOW section.
+             set wqg-no-overflow to true
+             set wqg-not-eof to true
+             move length of wqg-query-string to wqg-qs-len
+             perform until wqg-qs-len = zero
+                        or wqg-query-string (wqg-qs-len:1) not = space
+               subtract 1 from wqg-qs-len
+             end-perform
+             move 1 to wqg-ptr
+             perform until wqg-eof
+               move space to wqg-token
+               move zero  to wqg-token-len
+               if wqg-ptr > wqg-qs-len then
+                 set wqg-eof to true
+               else
+                 unstring wqg-query-string (1:wqg-qs-len)
+                   delimited by '&'
+                   into wqg-token count in wqg-token-len
+                   with pointer wqg-ptr
+                 end-unstring
+                 if wqg-token-len = zero then
+                   set wqg-eof to true
+                 else
+                   move space to wqg-tok-name  wqg-tok-value
+                   move zero  to wqg-tok-name-len wqg-tok-value-len
+                   unstring wqg-token (1:wqg-token-len) delimited by '='
+                     into wqg-tok-name  count in wqg-tok-name-len
+                          wqg-tok-value count in wqg-tok-value-len
+                   end-unstring
+                   if wqg-tok-name-len > zero
+                      and wqg-tok-name (1:wqg-tok-name-len) =
+                          wqg-name-key then
+                     perform DECODE-QS-LEN
+                     if wqg-dec-len > wqg-max-len then
+                       set wqg-overflow to true
+                       set wqg-eof to true
+                     end-if
+                   end-if
+                 end-if
+               end-if
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  DECODE-QS-LEN  -  count wqg-dec-len as the URL-decoded length
+      *  of wqg-tok-value (1:wqg-tok-value-len): each '%XX' triplet
+      *  collapses to one decoded character, same as WEB_POP's own
+      *  decoding, so the overflow check compares like-for-like
+      *  against wqg-max-len instead of the raw encoded byte count
+      *----------------------------------------------------------------
+       DECODE-QS-LEN section.
+             move zero to wqg-dec-len
+             move 1    to wqg-dec-i
+             perform until wqg-dec-i > wqg-tok-value-len
+               if wqg-tok-value (wqg-dec-i:1) = '%'
+                  and wqg-dec-i + 2 <= wqg-tok-value-len then
+                 add 3 to wqg-dec-i
+               else
+                 add 1 to wqg-dec-i
+               end-if
+               add 1 to wqg-dec-len
+             end-perform
+             exit.
+
+      *------------------------------------------------
+      *  PUT-SESSION-DATA  -  stash wdata under wsessionid in the
+      *  scratch file so progsample2 can pick it back up without
+      *  progsample having to carry it as a webif-rec field of its
+      *  own. Guarded by session_lock like every other indexed-file
+      *  writer in this system; if the lock cannot be obtained,
+      *  wsessionid is left blank and progsample2 simply skips the
+      *  lookup instead of racing the write.
+      *------------------------------------------------
+       PUT-SESSION-DATA section.
+             move 'session_lock' to lc-lock-file
+             set  lc-lock-exclusive to true
+             perform GET-LOCK-TIMEOUT
+             call 'WEB_LOCK' using lc-web-lock rc
+
+             if rc = zero then
+               open i-o session-file
+               if session-file-fs = '35' then
+                 open output session-file
+                 close session-file
+                 open i-o session-file
+               end-if
+
+               move wseq-sentinel-key to session-key
+               read session-file
+                 invalid key
+                   move zero to wseq-num
+                 not invalid key
+                   move session-data (1:6) to wseq-num
+               end-read
+               add 1 to wseq-num
+               if wseq-num > 999999
+                 move 1 to wseq-num
+               end-if
+               move wseq-sentinel-key to session-key
+               move wseq-num          to session-data (1:6)
+               write session-rec
+                 invalid key
+                   rewrite session-rec
+               end-write
+
+               string wnow-date delimited size
+                      wnow-time delimited size
+                      wseq-num  delimited size
+                 into wsessionid of webif-rec
+               end-string
+
+               move wsessionid of webif-rec to session-key
+               move wdata      of webif-rec to session-data
+               string wnow-date delimited size
+                      wnow-time delimited size
+                 into session-updated
+               end-string
+               write session-rec
+                 invalid key
+                   rewrite session-rec
+               end-write
+               close session-file
+               call 'WEB_UNLOCK' using lc-web-lock rc
+             end-if
+             exit.
+
 
 
 
