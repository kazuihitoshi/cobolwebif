@@ -0,0 +1,113 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           isaminquiry.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  CGI front end for isam.cob's test-file - takes a key from the
+      *  browser instead of the hardcoded '00000001'/'00000002' the
+      *  console version used, and reports back a found record or a
+      *  not-found message
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select test-file assign to "test.dat"
+          organization is indexed access mode is random
+          record key is test-key
+          file status is test-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd test-file.
+       01 test-rec.
+         02 test-key  pic x(8).
+         02 test-dat  pic x(20).
+         02 test-dat2 pic x(20).
+       WORKING-STORAGE SECTION.
+       01 webif-rec.
+         02 filler pic x(20) value 'WKEY'.
+         02 filler pic x value low-value.
+         02 filler pic x value space.
+         02 filler pic x value low-value.
+         02 wkey    pic x(08) value space.
+         02 filler pic x value low-value.
+         02 filler pic x(20) value 'TESTDAT'.
+         02 filler pic x value low-value.
+         02 filler pic x value space.
+         02 filler pic x value low-value.
+         02 wtestdat pic x(20) value space.
+         02 filler pic x value low-value.
+         02 filler pic x(20) value 'TESTDAT2'.
+         02 filler pic x value low-value.
+         02 filler pic x value space.
+         02 filler pic x value low-value.
+         02 wtestdat2 pic x(20) value space.
+         02 filler pic x value low-value.
+         02 filler pic x(20) value 'ERRMSG'.
+         02 filler pic x value low-value.
+         02 filler pic x value space.
+         02 filler pic x value low-value.
+         02 werrmsg pic x(40) value space.
+         02 filler pic x value low-value.
+         02 filler pic x value low-value.
+
+       01 test-file-fs  pic 9(2).
+       copy auditlog.
+       01 wnow-date          pic x(08).
+       01 wnow-time          pic x(06).
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+          call 'WEB_GET_QUERY_STRING'.
+          call 'WEB_POP' using webif-rec.
+          perform PAGE-LOG-WRITE.
+
+          move space to wtestdat  of webif-rec.
+          move space to wtestdat2 of webif-rec.
+          move space to werrmsg   of webif-rec.
+
+          if wkey of webif-rec not = space then
+             perform LOOKUP-KEY
+          end-if.
+
+          call 'WEB_PUSH' using webif-rec.
+          call 'WEB_SHOW'.
+          STOP RUN.
+
+      *------------------------------------------------
+      *  PAGE-LOG-WRITE  -  drop one line to the shared access log so
+      *  there's a record of which program served this hit
+      *------------------------------------------------
+       PAGE-LOG-WRITE section.
+             move 'isaminquiry' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move 'HIT' to audit-operation
+             move space to audit-key
+             move space to audit-user
+             move space to audit-before-detail
+             move space to audit-after-detail
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *------------------------------------------------
+      *  LOOKUP-KEY  -  direct keyed read of the record the browser
+      *  asked for; a missing key is reported back as a message
+      *  instead of the console DISPLAY the original program used
+      *------------------------------------------------
+       LOOKUP-KEY section.
+             open input test-file
+             move wkey of webif-rec to test-key
+             read test-file
+               invalid key
+                 move '該当するレコードがありません'
+                      to werrmsg of webif-rec
+               not invalid key
+                 move test-dat  to wtestdat  of webif-rec
+                 move test-dat2 to wtestdat2 of webif-rec
+             end-read
+             close test-file
+             exit.
