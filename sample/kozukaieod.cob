@@ -0,0 +1,77 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           kozukaieod.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Unattended end-of-day driver - runs the recurring-template
+      *  posting job and the monthly summary report back-to-back so
+      *  the daily totals are ready every morning, without anyone
+      *  having to hit kozukaiupdate.cob through a browser first.
+      *  Intended to be launched from cron or an equivalent scheduler,
+      *  independent of the CGI framework used by the rest of this
+      *  system.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select log-file assign to "kozukaieod.txt"
+           organization line sequential
+           file status is log-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd log-file.
+       01 log-line           pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01 log-file-fs        pic 9(2).
+       01 wnow-date          pic x(08).
+       01 wnow-time          pic x(06).
+       01 wnow-ym            pic x(06).
+       01 wcommand           pic x(80) value space.
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          accept wnow-date from date yyyymmdd.
+          accept wnow-time from time.
+          move wnow-date (1:6) to wnow-ym.
+
+          open extend log-file.
+          if log-file-fs not = zero then
+            open output log-file
+          end-if.
+
+          string 'START ' delimited size
+                 wnow-date delimited size
+                 ' '       delimited size
+                 wnow-time delimited size
+             into log-line
+          end-string.
+          write log-line.
+
+          move space to wcommand.
+          string 'kozukairecur '  delimited size
+                 wnow-date        delimited size
+             into wcommand
+          end-string.
+          call 'SYSTEM' using wcommand.
+
+          move 'RAN kozukairecur' to log-line.
+          write log-line.
+
+          move space to wcommand.
+          string 'kozukaisummary ' delimited size
+                 wnow-ym           delimited size
+             into wcommand
+          end-string.
+          call 'SYSTEM' using wcommand.
+
+          move 'RAN kozukaisummary' to log-line.
+          write log-line.
+
+          move 'END-OF-DAY SETTLEMENT COMPLETE' to log-line.
+          write log-line.
+
+          close log-file.
+          stop run.
