@@ -0,0 +1,235 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           chatposterreport.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Batch job - tallies message counts per wname across the full
+      *  chat-archive history, so the board's most active posters can
+      *  be seen even though chat.cob itself only ever shows the live
+      *  40-row window.  chat.cob keeps one chathist_<room>.dat per
+      *  room (see BUILD-ROOM-FILENAME in chat.cob) rather than one
+      *  shared chathistory.dat, so this report reads CHAT_ROOMS (a
+      *  comma-separated room-name list; defaults to the lobby room
+      *  chat.cob itself defaults to) and rolls every listed room's
+      *  archive into the same poster tally.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select chat-history-file assign to wchat-hist-filename
+          organization line sequential access sequential
+          file status is chat-history-file-fs.
+        select report-file assign to "chatposterreport.txt"
+          organization line sequential
+          file status is report-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd chat-history-file.
+       copy chathistoryfile.
+
+       fd report-file.
+       01 report-line        pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01 chat-history-file-fs pic 9(2).
+       01 report-file-fs     pic 9(2).
+       01 chat-history-eof   pic x(3) value space.
+
+       01 wtotal-messages    pic 9(07) value zero.
+       01 i                  pic 9(03).
+       01 j                  pic 9(03).
+       01 wposter-count      pic 9(03) value zero.
+       01 wrooms-found       pic 9(03) value zero.
+
+       01 poster-table.
+          02 poster-entry occurs 50.
+             03 poster-name    pic x(30).
+             03 poster-msgs    pic 9(07).
+
+       01 wdisp-count        pic zzzzzz9.
+
+      *  CHAT_ROOMS parsing and per-room archive filename - mirrors
+      *  chat.cob's own BUILD-ROOM-FILENAME sanitization so the name
+      *  this program derives always matches the file chat.cob wrote
+       77 wchat-hist-filename pic x(40) value space.
+       01 wrooms-env          pic x(200) value space.
+       01 wroom-list.
+          02 wroom-list-entry occurs 20 pic x(20).
+       77 wroom-count         pic 9(02) value zero.
+       77 wr-idx              pic 9(02) value zero.
+       77 wroom-file-key      pic x(20) value space.
+       77 wrf-len             pic 9(02) value zero.
+       77 wrf-i               pic 9(02) value zero.
+       77 wrf-c               pic x(01) value space.
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          move space to poster-table.
+
+          perform PARSE-ROOM-LIST.
+
+          perform varying wr-idx from 1 by 1 until wr-idx > wroom-count
+            move wroom-list-entry (wr-idx) to wroom-file-key
+            perform BUILD-ROOM-HIST-FILENAME
+            perform READ-ONE-ROOM-HISTORY
+          end-perform.
+
+          open output report-file.
+          perform WRITE-REPORT.
+          close report-file.
+
+          stop run.
+
+      *----------------------------------------------------------------
+      *  PARSE-ROOM-LIST  -  split CHAT_ROOMS (comma-separated) into
+      *  wroom-list; an unset/blank CHAT_ROOMS falls back to the same
+      *  single lobby room chat.cob defaults a blank ROOM to
+      *----------------------------------------------------------------
+       PARSE-ROOM-LIST section.
+             accept wrooms-env from environment 'CHAT_ROOMS'
+             move zero to wroom-count
+             if wrooms-env = space then
+               add 1 to wroom-count
+               move 'ロビー' to wroom-list-entry (wroom-count)
+             else
+               unstring wrooms-env delimited by ','
+                 into wroom-list-entry (1)  wroom-list-entry (2)
+                      wroom-list-entry (3)  wroom-list-entry (4)
+                      wroom-list-entry (5)  wroom-list-entry (6)
+                      wroom-list-entry (7)  wroom-list-entry (8)
+                      wroom-list-entry (9)  wroom-list-entry (10)
+                      wroom-list-entry (11) wroom-list-entry (12)
+                      wroom-list-entry (13) wroom-list-entry (14)
+                      wroom-list-entry (15) wroom-list-entry (16)
+                      wroom-list-entry (17) wroom-list-entry (18)
+                      wroom-list-entry (19) wroom-list-entry (20)
+                 tallying wroom-count
+               end-unstring
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  BUILD-ROOM-HIST-FILENAME  -  derive wchat-hist-filename for
+      *  wroom-file-key exactly the way chat.cob's BUILD-ROOM-FILENAME
+      *  derives wchat-hist-filename for the same room name
+      *----------------------------------------------------------------
+       BUILD-ROOM-HIST-FILENAME section.
+             move length of wroom-file-key to wrf-len
+             perform until wrf-len = zero
+                        or wroom-file-key (wrf-len:1) not = space
+               subtract 1 from wrf-len
+             end-perform
+             if wrf-len = zero
+               move 1   to wrf-len
+               move 'X' to wroom-file-key (1:1)
+             end-if
+             perform varying wrf-i from 1 by 1 until wrf-i > wrf-len
+               move wroom-file-key (wrf-i:1) to wrf-c
+               evaluate wrf-c
+                 when '/'
+                 when '\'
+                 when '.'
+                 when ' '
+                 when ':'
+                   move '_' to wroom-file-key (wrf-i:1)
+                 when other
+                   continue
+               end-evaluate
+             end-perform
+             string './chathist_'             delimited size
+                    wroom-file-key (1:wrf-len) delimited size
+                    '.dat'                     delimited size
+               into wchat-hist-filename
+             end-string
+             exit.
+
+      *----------------------------------------------------------------
+      *  READ-ONE-ROOM-HISTORY  -  fold one room's chathist_<room>.dat
+      *  into poster-table; a room with no archive yet is skipped
+      *  rather than treated as an error
+      *----------------------------------------------------------------
+       READ-ONE-ROOM-HISTORY section.
+             open input chat-history-file
+             if chat-history-file-fs = zero then
+               add 1 to wrooms-found
+               move space to chat-history-eof
+               read chat-history-file next record
+                 at end move 'EOF' to chat-history-eof
+               end-read
+
+               perform until chat-history-eof = 'EOF'
+                 perform ADD-TO-POSTER
+                 add 1 to wtotal-messages
+                 read chat-history-file next record
+                   at end move 'EOF' to chat-history-eof
+                 end-read
+               end-perform
+
+               close chat-history-file
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  ADD-TO-POSTER  -  find-or-add hist-name in poster-table and
+      *  bump its message count
+      *----------------------------------------------------------------
+       ADD-TO-POSTER section.
+             move zero to j
+             perform varying i from 1 by 1 until i > wposter-count
+               if poster-name (i) = hist-name of chat-history-rec
+                 move i to j
+                 exit perform
+               end-if
+             end-perform
+             if j = zero then
+               if wposter-count >= 50 then
+                 display 'chatposterreport: poster-table full, '
+                         'dropping ' hist-name of chat-history-rec
+                 go to ADD-TO-POSTER-EXIT
+               end-if
+               add 1 to wposter-count
+               move hist-name of chat-history-rec
+                 to poster-name (wposter-count)
+               move zero to poster-msgs (wposter-count)
+               move wposter-count to j
+             end-if
+             add 1 to poster-msgs (j).
+       ADD-TO-POSTER-EXIT.
+             exit.
+
+      *----------------------------------------------------------------
+      *  WRITE-REPORT  -  one line per poster with their message
+      *  count, plus a grand total line
+      *----------------------------------------------------------------
+       WRITE-REPORT section.
+             move 'MOST-ACTIVE-POSTER REPORT' to report-line
+             write report-line
+             move spaces to report-line
+             write report-line
+
+             if wposter-count = zero then
+               move 'NO CHAT ARCHIVE HISTORY FOUND' to report-line
+               write report-line
+             else
+               perform varying i from 1 by 1 until i > wposter-count
+                 move poster-msgs (i) to wdisp-count
+                 string poster-name (i) delimited size
+                        '  '             delimited size
+                        wdisp-count      delimited size
+                   into report-line
+                 end-string
+                 write report-line
+               end-perform
+             end-if
+
+             move spaces to report-line
+             write report-line
+             move wtotal-messages to wdisp-count
+             string 'TOTAL MESSAGES  ' delimited size
+                    wdisp-count        delimited size
+               into report-line
+             end-string
+             write report-line
+             exit.
