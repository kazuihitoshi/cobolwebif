@@ -5,32 +5,59 @@
        CONFIGURATION         SECTION.
        INPUT-OUTPUT          SECTION.
        FILE-CONTROL.
-        select chat-file assign to "./chat.dat"
+        select chat-file assign to wchat-filename
           organization line sequential access sequential
           file status is chat-file-fs.
+        select chat-history-file assign to wchat-hist-filename
+          organization line sequential access sequential
+          file status is chat-history-file-fs.
        DATA                  DIVISION.
        FILE                  SECTION.
        fd chat-file.
        01 chat-rec.
+          02 wroom    pic x(20).
           02 wcolor   pic x(30).
           02 wname    pic x(30).
           02 wtime    pic x(20).
 	  02 wdata    pic x(200).
+
+       fd chat-history-file.
+       copy chathistoryfile.
       *
        WORKING-STORAGE SECTION.
        77 chat-file-fs     pic 9(02).
+       77 chat-history-file-fs pic 9(02).
+       77 wnow-date         pic x(08).
+       77 wnow-time         pic x(06).
+
+      *  one chat-file/chat-history-file pair per room (see
+      *  BUILD-ROOM-FILENAME) so one room's traffic can no longer
+      *  push another room's messages out of a shared 40-row window
+       77 wchat-filename      pic x(40) value space.
+       77 wchat-hist-filename pic x(40) value space.
+       77 wroom-file-key      pic x(20) value space.
+       77 wrf-len             pic 9(02) value zero.
+       77 wrf-i               pic 9(02) value zero.
+       77 wrf-c               pic x(01) value space.
 
        01 wchat-rec.
           02 wchat-rec-tab occurs 40.
+           03 wroom    pic x(20).
            03 wcolor   pic x(30).
            03 wname    pic x(30).
 	   03 wdata    pic x(200).
            03 wtime    pic x(20).
-         
+
        copy chat-param.
 
        copy web-cookie.
 
+       copy web-lock.
+
+       copy auditlog.
+
+       copy webqueryguard.
+
        01 http-cookie.
          02 filler pic x(10) value 'NAME'.
          02 filler pic x value low-value.
@@ -45,12 +72,13 @@
          02 wcolor pic x(30) value space.
          02 filler pic x value low-value.
          02 filler pic x value low-value.
-      
+
        77 ret-value       pic s9(9).
-      
+
        77 w-x             pic x(20).
-      
+
        77 i               pic 9(2).
+       77 wroom-count      pic 9(2).
       *
        77 wwdate           pic x(6).
        77 wwtime           pic x(8).
@@ -59,6 +87,69 @@
         02 arg-command-line-d pic x(160) value space.
         02 filler             pic x      value zero.
        77 rc pic s9(10) usage binary.
+
+       77 wesc-in         pic x(200).
+       77 wesc-out        pic x(200).
+       77 wesc-opos       pic 9(3) comp.
+       77 wesc-i          pic 9(3) comp.
+       77 wesc-c          pic x(1).
+       77 wesc-entity     pic x(6).
+       77 wesc-entity-len pic 9(1) comp.
+       77 wesc-j          pic 9(3) comp.
+
+       77 wmodpw-env      pic x(20) value space.
+       77 wmodpw-expect   pic x(20) value space.
+       77 wmodpw-conf-flag pic x value 'N'.
+          88 wmodpw-configured  value 'Y'.
+
+       77 wenv-locktmo     pic x(04) value space.
+       77 wenv-locktmo-num pic 9(04).
+
+      *  cookie-expiry working fields (see GET-COOKIE-EXPIRY)
+       77 wenv-cookiehrs      pic x(04) value space.
+       77 wenv-cookiehrs-num  pic 9(04) value 8.
+       77 wexp-now-date8      pic 9(08).
+       77 wnow-hhmmss         pic x(08).
+       77 wnow-hh             pic 9(02).
+       77 wnow-mi             pic 9(02).
+       77 wnow-ss             pic 9(02).
+       77 wexp-hour           pic 9(04).
+       77 wexp-dayshift       pic 9(04).
+       77 wexp-date-int       pic 9(09).
+       77 wexp-epoch-int      pic 9(09).
+       77 wexp-date8          pic 9(08).
+       77 wexp-yyyy           pic 9(04).
+       77 wexp-mm             pic 9(02).
+       77 wexp-dd             pic 9(02).
+       77 wexp-dow            pic 9(01).
+       77 wexp-str            pic x(29) value space.
+       01 wexp-month-list.
+          02 filler pic x(3) value 'Jan'.
+          02 filler pic x(3) value 'Feb'.
+          02 filler pic x(3) value 'Mar'.
+          02 filler pic x(3) value 'Apr'.
+          02 filler pic x(3) value 'May'.
+          02 filler pic x(3) value 'Jun'.
+          02 filler pic x(3) value 'Jul'.
+          02 filler pic x(3) value 'Aug'.
+          02 filler pic x(3) value 'Sep'.
+          02 filler pic x(3) value 'Oct'.
+          02 filler pic x(3) value 'Nov'.
+          02 filler pic x(3) value 'Dec'.
+       01 wexp-month-tab redefines wexp-month-list.
+          02 wexp-month-name occurs 12 pic x(3).
+       01 wexp-dow-list.
+      *   1970-01-01 (the FUNCTION INTEGER-OF-DATE epoch reference
+      *   used below) was a Thursday, so the table starts there
+          02 filler pic x(3) value 'Thu'.
+          02 filler pic x(3) value 'Fri'.
+          02 filler pic x(3) value 'Sat'.
+          02 filler pic x(3) value 'Sun'.
+          02 filler pic x(3) value 'Mon'.
+          02 filler pic x(3) value 'Tue'.
+          02 filler pic x(3) value 'Wed'.
+       01 wexp-dow-tab redefines wexp-dow-list.
+          02 wexp-dow-name occurs 7 pic x(3).
       *----------------------------------------------------------------
        PROCEDURE             DIVISION.
        MAIN-PROC             SECTION.
@@ -68,28 +159,100 @@
           call 'WEB_GET_QUERY_STRING'.
           call 'WEB_POP' using chat-param-if.
           call 'WEB_POP_COOKIE' using http-cookie.
+          move corr chat-param-if to chat-param-in.
           move 1 to i.
 
+          move 'HIT' to audit-operation
+          move wscreenname of chat-param-in to audit-key
+          move space to audit-before-detail
+          move space to audit-after-detail
+          perform AUDIT-WRITE.
+
+          move 'SENDDATA' to wqg-name-key
+          move 200        to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'SENDDATA' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than SENDDATA field pic x(200)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'NAME' to wqg-name-key
+          move 30     to wqg-max-len
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'NAME' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than NAME field pic x(30)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'COLOR' to wqg-name-key
+          move 30      to wqg-max-len
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'COLOR' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than COLOR field pic x(30)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
           accept wwdate from date.
           accept wwtime from time.
+
+      *   CHAT_MODPW must be set to a real password; with no
+      *   environment override, moderator mode stays disabled instead
+      *   of falling back to any built-in password
+          accept wmodpw-env from environment 'CHAT_MODPW'.
+          if wmodpw-env not = space then
+             move wmodpw-env to wmodpw-expect
+             set wmodpw-configured to true
+          end-if.
+
+          if wroom of chat-param-in = space then
+             move 'ロビー' to wroom of chat-param-in
+          end-if.
+      *   ログアウト要求ならハンドル名・色クッキーを削除して終了
+          if wmode of chat-param-in = 'Logout' then
+             move space            to wname  of chat-param-in
+             move space            to wcolor of chat-param-in
+             move 'chatlogin.html' to wscreenname of chat-param-in
+             move 'up'             to wtarget     of chat-param-in
+             perform CLEAR-COOKIE
+             move corr chat-param-in to chat-param-ot
+             move corr chat-param-ot to chat-param-if
+             call 'WEB_PUSH' using chat-param-if
+             call 'WEB_SHOW'
+             go to 99
+          end-if.
       *   ハンドル名がなければログインメッセージを出して終了
-          if wname of chat-param-if = SPACE then
-             move 'chatlogin.html' to wscreenname of chat-param-if
-             move 'up'             to wtarget     of chat-param-if
-             move wcolor of chat-rec to wcolor of wchat-rec-tab (i)
-             move wname  of chat-rec to wname  of wchat-rec-tab (i)
-             move wname  of http-cookie to wname  of chat-param-if
-             move wcolor of http-cookie to wcolor of chat-param-if
+          if wname of chat-param-in = SPACE then
+             move 'chatlogin.html' to wscreenname of chat-param-in
+             move 'up'             to wtarget     of chat-param-in
+             move wname  of http-cookie to wname  of chat-param-in
+             move wcolor of http-cookie to wcolor of chat-param-in
              perform SET-COOKIE
+             move corr chat-param-in to chat-param-ot
+             move corr chat-param-ot to chat-param-if
              call 'WEB_PUSH' using chat-param-if
              call 'WEB_SHOW'
              go to 99
           end-if.
-          if wname of chat-param-if not = SPACE and
-             wscreenname of chat-param-if = 'chatlogin.html' then
-             move 'chatsend.html'   to wscreenname of chat-param-if
-             move 'down'        to wtarget     of chat-param-if
+          if wname of chat-param-in not = SPACE and
+             wscreenname of chat-param-in = 'chatlogin.html' then
+             move 'chatsend.html'   to wscreenname of chat-param-in
+             move 'down'        to wtarget     of chat-param-in
              PERFORM SET-COOKIE
+             move corr chat-param-in to chat-param-ot
+             move corr chat-param-ot to chat-param-if
              call 'WEB_PUSH' using chat-param-if
              call 'WEB_SHOW'
              go to 99
@@ -97,114 +260,551 @@
       *
           PERFORM SET-COOKIE.
 
-      *   move 'chatsend.html'   to wscreenname of chat-param-if.
-      *   move 'down'        to wtarget     of chat-param-if.
-          move 'chatlog.html' to wscreenname of chat-param-if.
-          call 'WEB_PUSH' using chat-param-if.
+      *   move 'chatsend.html'   to wscreenname of chat-param-in.
+      *   move 'down'        to wtarget     of chat-param-in.
+          move 'chatlog.html' to wscreenname of chat-param-in.
+
+          perform BUILD-ROOM-FILENAME.
+
+          move 'chat_lock' to lc-lock-file.
+          if (wsenddata of chat-param-in not = space
+              and wmode  of chat-param-in not = "Reload")
+             or wmode of chat-param-in = 'ModDelete' then
+            set lc-lock-exclusive to true
+          else
+            set lc-lock-share to true
+          end-if.
+          perform GET-LOCK-TIMEOUT.
+          call 'WEB_LOCK' using lc-web-lock rc.
+
+          if rc not = zero then
+             string 'ロックを取得できないため'
+                      delimited size
+                    '表示できません'
+                      delimited size
+               into werrmsg of chat-param-in
+             end-string
+             move corr chat-param-in to chat-param-ot
+             move corr chat-param-ot to chat-param-if
+             call 'WEB_PUSH' using chat-param-if
+             call 'WEB_SHOW'
+             go to 99
+          end-if.
+
           perform SHOW-LOG.
+
+          call 'WEB_UNLOCK' using lc-web-lock rc.
           call 'WEB_SHOW'.
-      *    go to 99.          
-      
+      *    go to 99.
+
        99.
           stop run.
+      *
+      *----------------------------------------------------------------
+      *  GET-LOCK-TIMEOUT  -  lc-lock-timeout defaults to 30 seconds
+      *  (set by the web-lock copybook); CHAT_LOCKTIMEOUT lets an
+      *  operator override how long WEB_LOCK waits before giving up
+      *----------------------------------------------------------------
+       GET-LOCK-TIMEOUT section.
+             accept wenv-locktmo from environment 'CHAT_LOCKTIMEOUT'
+             if wenv-locktmo not = space
+                and wenv-locktmo is numeric then
+               move wenv-locktmo to wenv-locktmo-num
+               move wenv-locktmo-num to lc-lock-timeout
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  BUILD-ROOM-FILENAME  -  derive wchat-filename/wchat-hist-
+      *  filename from the caller's current room so each room keeps
+      *  its own rolling window and its own archive instead of sharing
+      *  one chat.dat across every room. Path-separator and '.'
+      *  bytes are folded to '_' both to keep the name sane and to
+      *  stop a crafted ROOM value from walking outside the current
+      *  directory.
+      *----------------------------------------------------------------
+       BUILD-ROOM-FILENAME section.
+             move wroom of chat-param-in to wroom-file-key
+             move length of wroom-file-key to wrf-len
+             perform until wrf-len = zero
+                        or wroom-file-key (wrf-len:1) not = space
+               subtract 1 from wrf-len
+             end-perform
+             if wrf-len = zero
+               move 1   to wrf-len
+               move 'X' to wroom-file-key (1:1)
+             end-if
+             perform varying wrf-i from 1 by 1 until wrf-i > wrf-len
+               move wroom-file-key (wrf-i:1) to wrf-c
+               evaluate wrf-c
+                 when '/'
+                 when '\'
+                 when '.'
+                 when ' '
+                 when ':'
+                   move '_' to wroom-file-key (wrf-i:1)
+                 when other
+                   continue
+               end-evaluate
+             end-perform
+             string './chat_'                 delimited size
+                    wroom-file-key (1:wrf-len) delimited size
+                    '.dat'                     delimited size
+               into wchat-filename
+             end-string
+             string './chathist_'             delimited size
+                    wroom-file-key (1:wrf-len) delimited size
+                    '.dat'                     delimited size
+               into wchat-hist-filename
+             end-string
+             exit.
+
+      *----------------------------------------------------------------
+      *  AUDIT-WRITE  -  stamp the program/timestamp onto audit-rec
+      *  (operation/key/before/after already set by the caller) and
+      *  hand it to the CGI framework's log writer
+      *----------------------------------------------------------------
+       AUDIT-WRITE section.
+             move 'chat' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move wname of chat-param-in to audit-user
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+      *----------------------------------------------------------------
+      *  CHECK-QUERY-OVERFLOW  -  wrapper performed around WEB_POP:
+      *  walk the raw QUERY_STRING looking for wqg-name-key and flag
+      *  wqg-overflow when its value is longer than wqg-max-len, so a
+      *  value WEB_POP would otherwise truncate in silence gets
+      *  noticed instead. The matching value is run through
+      *  DECODE-QS-LEN first, since WEB_POP itself URL-decodes before
+      *  storing a value and comparing the still-encoded length would
+      *  routinely misfire on Japanese content, which encodes at
+      *  roughly three times its decoded character count.
+      *----------------------------------------------------------------
+       CHECK-QUERY-OVERFLOW section.
+             set wqg-no-overflow to true
+             set wqg-not-eof to true
+             move length of wqg-query-string to wqg-qs-len
+             perform until wqg-qs-len = zero
+                        or wqg-query-string (wqg-qs-len:1) not = space
+               subtract 1 from wqg-qs-len
+             end-perform
+             move 1 to wqg-ptr
+             perform until wqg-eof
+               move space to wqg-token
+               move zero  to wqg-token-len
+               if wqg-ptr > wqg-qs-len then
+                 set wqg-eof to true
+               else
+                 unstring wqg-query-string (1:wqg-qs-len)
+                   delimited by '&'
+                   into wqg-token count in wqg-token-len
+                   with pointer wqg-ptr
+                 end-unstring
+                 if wqg-token-len = zero then
+                   set wqg-eof to true
+                 else
+                   move space to wqg-tok-name  wqg-tok-value
+                   move zero  to wqg-tok-name-len wqg-tok-value-len
+                   unstring wqg-token (1:wqg-token-len) delimited by '='
+                     into wqg-tok-name  count in wqg-tok-name-len
+                          wqg-tok-value count in wqg-tok-value-len
+                   end-unstring
+                   if wqg-tok-name-len > zero
+                      and wqg-tok-name (1:wqg-tok-name-len) =
+                          wqg-name-key then
+                     perform DECODE-QS-LEN
+                     if wqg-dec-len > wqg-max-len then
+                       set wqg-overflow to true
+                       set wqg-eof to true
+                     end-if
+                   end-if
+                 end-if
+               end-if
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  DECODE-QS-LEN  -  count wqg-dec-len as the URL-decoded length
+      *  of wqg-tok-value (1:wqg-tok-value-len): each '%XX' triplet
+      *  collapses to one decoded character, same as WEB_POP's own
+      *  decoding, so the overflow check compares like-for-like
+      *  against wqg-max-len instead of the raw encoded byte count
+      *----------------------------------------------------------------
+       DECODE-QS-LEN section.
+             move zero to wqg-dec-len
+             move 1    to wqg-dec-i
+             perform until wqg-dec-i > wqg-tok-value-len
+               if wqg-tok-value (wqg-dec-i:1) = '%'
+                  and wqg-dec-i + 2 <= wqg-tok-value-len then
+                 add 3 to wqg-dec-i
+               else
+                 add 1 to wqg-dec-i
+               end-if
+               add 1 to wqg-dec-len
+             end-perform
+             exit.
       *
        SET-COOKIE SECTION.
        00.
+          perform GET-COOKIE-EXPIRY.
+
           initialize  web-cookie.
           move 'NAME'                 to web-name.
-          move wname of chat-param-if to web-value.
-          move 'Fri, 31-Dec-2030 23:59:59' to web-expires.
+          move wname of chat-param-in to web-value.
+          move wexp-str               to web-expires.
           call 'WEB_SET_COOKIE' using WEB-COOKIE RC.
 
           initialize  web-cookie.
           move 'COLOR'                 to web-name.
-          move wcolor of chat-param-if to web-value.
-          move 'Fri, 31-Dec-2030 23:59:59' to web-expires.
+          move wcolor of chat-param-in to web-value.
+          move wexp-str               to web-expires.
+          call 'WEB_SET_COOKIE' using WEB-COOKIE RC.
+       99.
+          EXIT.
+
+      *----------------------------------------------------------------
+      *  GET-COOKIE-EXPIRY  -  build an HTTP-style expiry timestamp
+      *  CHAT_COOKIE_HOURS hours from now (8 hours if not set), so a
+      *  handle/color cookie left on a shared machine expires instead
+      *  of lingering until 2030
+      *----------------------------------------------------------------
+       GET-COOKIE-EXPIRY section.
+             move 8 to wenv-cookiehrs-num
+             accept wenv-cookiehrs from environment 'CHAT_COOKIE_HOURS'
+             if wenv-cookiehrs not = space
+                and wenv-cookiehrs is numeric then
+               move wenv-cookiehrs to wenv-cookiehrs-num
+             end-if
+
+             accept wexp-now-date8 from date yyyymmdd
+             accept wnow-hhmmss    from time
+             move wnow-hhmmss (1:2) to wnow-hh
+             move wnow-hhmmss (3:2) to wnow-mi
+             move wnow-hhmmss (5:2) to wnow-ss
+
+             compute wexp-hour = wnow-hh + wenv-cookiehrs-num
+             compute wexp-dayshift = wexp-hour / 24
+             compute wexp-hour = function mod(wexp-hour, 24)
+
+             compute wexp-date-int =
+                function integer-of-date(wexp-now-date8) + wexp-dayshift
+             compute wexp-date8 =
+                function date-of-integer(wexp-date-int)
+             compute wexp-epoch-int =
+                function integer-of-date(19700101)
+             compute wexp-dow =
+                function mod(wexp-date-int - wexp-epoch-int, 7) + 1
+
+             move wexp-date8 (1:4) to wexp-yyyy
+             move wexp-date8 (5:2) to wexp-mm
+             move wexp-date8 (7:2) to wexp-dd
+
+             string wexp-dow-name (wexp-dow) delimited size
+                    ', '                     delimited size
+                    wexp-dd                  delimited size
+                    '-'                      delimited size
+                    wexp-month-name (wexp-mm) delimited size
+                    '-'                      delimited size
+                    wexp-yyyy                delimited size
+                    ' '                      delimited size
+                    wexp-hour                delimited size
+                    ':'                      delimited size
+                    wnow-mi                  delimited size
+                    ':'                      delimited size
+                    wnow-ss                  delimited size
+               into wexp-str
+             end-string
+             exit.
+
+      *----------------------------------------------------------------
+      *  CLEAR-COOKIE  -  expire the handle-name/color cookies so the
+      *  browser drops them, used by the Logout request
+      *----------------------------------------------------------------
+       CLEAR-COOKIE SECTION.
+       00.
+          initialize  web-cookie.
+          move 'NAME'                      to web-name.
+          move space                       to web-value.
+          move 'Thu, 01-Jan-1970 00:00:00'  to web-expires.
+          call 'WEB_SET_COOKIE' using WEB-COOKIE RC.
+
+          initialize  web-cookie.
+          move 'COLOR'                      to web-name.
+          move space                        to web-value.
+          move 'Thu, 01-Jan-1970 00:00:00'   to web-expires.
           call 'WEB_SET_COOKIE' using WEB-COOKIE RC.
        99.
           EXIT.
 
+      *----------------------------------------------------------------
+      *  SHOW-LOG  -  load chat-file (the current room's own file, per
+      *  BUILD-ROOM-FILENAME) into wchat-rec, fold in a newly sent
+      *  message if present, rewrite chat-file, then hand back the
+      *  rows for display
+      *----------------------------------------------------------------
        SHOW-LOG section.
-          move corr chat-param-if to chat-param-in.
           initialize wchat-rec.
           move space to chat-rec-eof.
           open  input chat-file.
           if chat-file-fs = 0 then
-            read chat-file 
+            read chat-file
             at end
               move 'EOF' to chat-rec-eof
             end-read
             move zero to i
-            perform until chat-rec-eof = 'EOF'
+            perform until chat-rec-eof = 'EOF' or i >= 40
               add 1 to i
+              move wroom  of chat-rec to wroom  of wchat-rec-tab (i)
               move wcolor of chat-rec to wcolor of wchat-rec-tab (i)
               move wname  of chat-rec to wname  of wchat-rec-tab (i)
               move wdata  of chat-rec to wdata  of wchat-rec-tab (i)
               move wtime  of chat-rec to wtime  of wchat-rec-tab (i)
               read chat-file
-               at end 
+               at end
                  move 'EOF' to chat-rec-eof
               end-read
             end-perform
-            move wchat-rec to dat-table of chat-param-in-tab
           end-if.
           close chat-file.
-      
-          if wsenddata of chat-param-in not = space 
+
+          move space to werrmsg of chat-param-in.
+          if wmode of chat-param-in not = "Reload"
+             and wmode of chat-param-in not = "ModDelete"
+             and wsenddata of chat-param-in = space then
+            string 'メッセージが空のため送信できません'
+                   delimited size
+              into werrmsg of chat-param-in
+          end-if.
+
+          if wsenddata of chat-param-in not = space
             and wmode  of chat-param-in not = "Reload" then
+           if wsenddata of chat-param-in (200:1) not = space then
+             string 'メッセージが長すぎたため200'
+                    delimited size
+                    '文字に切り詰めました'
+                    delimited size
+               into werrmsg of chat-param-in
+             end-string
+           end-if
+           if wname of wchat-rec-tab (40) not = space
+             perform ARCHIVE-ROLLED-CHAT
+           end-if
            perform varying i from 40 by -1 until i <= 1
-        
-            move wname of dat-table-item of chat-param-in-tab ( i - 1 ) 
-              to wname of dat-table-item of chat-param-in-tab (i)
-            move wdata of dat-table-item of chat-param-in-tab ( i - 1 ) 
-              to wdata of dat-table-item of chat-param-in-tab (i)
-            move wtime of dat-table-item of chat-param-in-tab ( i - 1 ) 
-              to wtime of dat-table-item of chat-param-in-tab (i)
-            move wcolor of dat-table-item of chat-param-in-tab( i - 1 ) 
-              to wcolor of dat-table-item of chat-param-in-tab (i)
+             move wchat-rec-tab (i - 1) to wchat-rec-tab (i)
            end-perform
-           move wsenddata of chat-param-in-tab to
-           wdata of dat-table-item of dat-table of chat-param-in-tab(1)
-           move wname     of chat-param-in to 
-            wname of dat-table-item of chat-param-in-tab (1)
-           move wcolor   of chat-param-in to 
-            wcolor of dat-table-item of chat-param-in-tab (1)
-           string 
-              wwdate(1:2) delimited size 
+           move wroom  of chat-param-in to wroom  of wchat-rec-tab (1)
+           move wname  of chat-param-in to wname  of wchat-rec-tab (1)
+           move wcolor of chat-param-in to wcolor of wchat-rec-tab (1)
+           move wsenddata of chat-param-in to wdata of wchat-rec-tab (1)
+           string
+              wwdate(1:2) delimited size
               '/'         delimited size
-              wwdate(3:2) delimited size 
+              wwdate(3:2) delimited size
               '/'         delimited size
-              wwdate(5:2) delimited size 
+              wwdate(5:2) delimited size
               ' '         delimited size
-              wwtime(1:2) delimited size 
+              wwtime(1:2) delimited size
               ':'         delimited size
-              wwtime(3:2) delimited size 
+              wwtime(3:2) delimited size
               ':'         delimited size
-              wwtime(5:2) delimited size 
-            into wtime of dat-table-item of chat-param-in-tab (1)
+              wwtime(5:2) delimited size
+            into wtime of wchat-rec-tab (1)
            end-string
            open output chat-file
            perform varying i from 1 by 1 until i > 40
-             move wcolor of dat-table of chat-param-in-tab (i) 
-               to wcolor of chat-rec
-             move wname  of dat-table of chat-param-in-tab (i) 
-               to wname  of chat-rec
-             move wcolor of dat-table of chat-param-in-tab (i) 
-               to wcolor of chat-rec
-             move wdata  of dat-table of chat-param-in-tab (i) 
-               to wdata  of chat-rec
-             move wtime  of dat-table of chat-param-in-tab (i) 
-               to wtime  of chat-rec
+             move wroom  of wchat-rec-tab (i) to wroom  of chat-rec
+             move wcolor of wchat-rec-tab (i) to wcolor of chat-rec
+             move wname  of wchat-rec-tab (i) to wname  of chat-rec
+             move wdata  of wchat-rec-tab (i) to wdata  of chat-rec
+             move wtime  of wchat-rec-tab (i) to wtime  of chat-rec
              write chat-rec
            end-perform
            close chat-file
+           move 'POST' to audit-operation
+           move wroom of chat-param-in to audit-key
+           move space to audit-before-detail
+           string wname  of chat-param-in delimited size
+                  ':'                     delimited size
+                  wsenddata of chat-param-in delimited size
+             into audit-after-detail
+           end-string
+           perform AUDIT-WRITE
            move space to wsenddata of chat-param-in
           end-if.
-      
+
+          if wmode of chat-param-in = 'ModDelete' then
+            perform MOD-DELETE-ENTRY
+          end-if.
+
+          perform BUILD-ROOM-VIEW.
+
           move corr chat-param-in  to chat-param-ot.
           move corr chat-param-ot  to chat-param-if.
-      
+
           call 'WEB_PUSH' using chat-param-if.
       *   call 'WEB_SHOW'.
        99.
           exit.
+
+      *----------------------------------------------------------------
+      *  MOD-DELETE-ENTRY  -  a moderator (identified by wmodpw) may
+      *  remove a single message from the live window by room/time/
+      *  handle; the emptied slot is left blank and simply ages out
+      *  of the window like any other row, and the caller's view is
+      *  rebuilt afterwards by BUILD-ROOM-VIEW
+      *----------------------------------------------------------------
+       MOD-DELETE-ENTRY section.
+             if not wmodpw-configured then
+               string 'モデレーター機能は無効です'
+                      delimited size
+                 into werrmsg of chat-param-in
+               end-string
+             else
+             if wmodpw of chat-param-in not = wmodpw-expect then
+               string 'モデレーターパスワードが違うため'
+                      delimited size
+                      '削除できません'
+                      delimited size
+                 into werrmsg of chat-param-in
+               end-string
+             else
+               perform varying i from 1 by 1 until i > 40
+                 if wroom of wchat-rec-tab (i) = wroom of chat-param-in
+                    and wtime of wchat-rec-tab (i)
+                          = wdel-time of chat-param-in
+                    and wname of wchat-rec-tab (i)
+                          = wdel-name of chat-param-in
+                   move space to wroom  of wchat-rec-tab (i)
+                   move space to wcolor of wchat-rec-tab (i)
+                   move space to wname  of wchat-rec-tab (i)
+                   move space to wdata  of wchat-rec-tab (i)
+                   move space to wtime  of wchat-rec-tab (i)
+                 end-if
+               end-perform
+               open output chat-file
+               perform varying i from 1 by 1 until i > 40
+                 move wroom  of wchat-rec-tab (i) to wroom  of chat-rec
+                 move wcolor of wchat-rec-tab (i)
+                                to wcolor of chat-rec
+                 move wname  of wchat-rec-tab (i) to wname  of chat-rec
+                 move wdata  of wchat-rec-tab (i) to wdata  of chat-rec
+                 move wtime  of wchat-rec-tab (i) to wtime  of chat-rec
+                 write chat-rec
+               end-perform
+               close chat-file
+               move 'DELETE' to audit-operation
+               move wroom of chat-param-in to audit-key
+               move space to audit-before-detail
+               string wdel-name of chat-param-in delimited size
+                      ':'                        delimited size
+                      wdel-time of chat-param-in delimited size
+                 into audit-after-detail
+               end-string
+               perform AUDIT-WRITE
+             end-if
+             end-if.
+             exit.
+
+      *----------------------------------------------------------------
+      *  BUILD-ROOM-VIEW  -  copy only the wchat-rec rows whose wroom
+      *  matches the caller's current room into the display table,
+      *  in the same newest-first order they are kept on disk
+      *----------------------------------------------------------------
+       BUILD-ROOM-VIEW section.
+             move zero to wroom-count
+             perform varying i from 1 by 1 until i > 40
+               if wroom of wchat-rec-tab (i) = wroom of chat-param-in
+                  and wname of wchat-rec-tab (i) not = space
+                 add 1 to wroom-count
+                 move space to wesc-in
+                 move wcolor of wchat-rec-tab (i) to wesc-in (1:30)
+                 perform ESCAPE-HTML
+                 move wesc-out (1:30)
+                                to wcolor of dat-table-item
+                                   of chat-param-in-tab (wroom-count)
+                 move space to wesc-in
+                 move wname  of wchat-rec-tab (i) to wesc-in (1:30)
+                 perform ESCAPE-HTML
+                 move wesc-out (1:30)
+                                to wname  of dat-table-item
+                                   of chat-param-in-tab (wroom-count)
+                 move wdata  of wchat-rec-tab (i) to wesc-in
+                 perform ESCAPE-HTML
+                 move wesc-out to wdata  of dat-table-item
+                                   of chat-param-in-tab (wroom-count)
+                 move wtime  of wchat-rec-tab (i)
+                                to wtime  of dat-table-item
+                                   of chat-param-in-tab (wroom-count)
+               end-if
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  ESCAPE-HTML  -  HTML-escape wesc-in into wesc-out so that
+      *  user-submitted names/colors/messages cannot inject markup
+      *  into the displayed chat log; characters that would overflow
+      *  the 200-byte work area are dropped rather than wrapped
+      *----------------------------------------------------------------
+       ESCAPE-HTML section.
+             move space to wesc-out
+             move zero  to wesc-opos
+             perform varying wesc-i from 1 by 1 until wesc-i > 200
+               move wesc-in (wesc-i:1) to wesc-c
+               evaluate wesc-c
+                 when '&'
+                   move '&amp;' to wesc-entity
+                   move 5 to wesc-entity-len
+                 when '<'
+                   move '&lt;' to wesc-entity
+                   move 4 to wesc-entity-len
+                 when '>'
+                   move '&gt;' to wesc-entity
+                   move 4 to wesc-entity-len
+                 when '"'
+                   move '&quot;' to wesc-entity
+                   move 6 to wesc-entity-len
+                 when other
+                   move wesc-c to wesc-entity
+                   move 1 to wesc-entity-len
+               end-evaluate
+               if wesc-opos + wesc-entity-len <= 200
+                 perform varying wesc-j from 1 by 1
+                            until wesc-j > wesc-entity-len
+                   add 1 to wesc-opos
+                   move wesc-entity (wesc-j:1)
+                     to wesc-out (wesc-opos:1)
+                 end-perform
+               end-if
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  ARCHIVE-ROLLED-CHAT  -  the oldest kept message (window slot
+      *  40) is about to be dropped from the live 40-row window; write
+      *  it to chat-history-file instead of losing it
+      *----------------------------------------------------------------
+       ARCHIVE-ROLLED-CHAT section.
+             accept wnow-date from date yyyymmdd.
+             accept wnow-time from time.
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into hist-archived-at
+             end-string
+             move wroom  of wchat-rec-tab (40) to hist-room
+             move wcolor of wchat-rec-tab (40) to hist-color
+             move wname  of wchat-rec-tab (40) to hist-name
+             move wtime  of wchat-rec-tab (40) to hist-time
+             move wdata  of wchat-rec-tab (40) to hist-data
+             open extend chat-history-file
+             if chat-history-file-fs not = zero
+               open output chat-history-file
+             end-if
+             write chat-history-rec
+             close chat-history-file
+             exit.
