@@ -0,0 +1,205 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           kozukaisummary.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Batch report - totals kozukai-file entries for one target
+      *  month (YYYYMM, given on the command line) by category and by
+      *  in-or-out flag, and writes them to kozukaisummary.txt.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select kozukai-file assign to "kozukai.dat"
+           organization is indexed access mode is sequential
+           record key is kozukai-key
+           file status is kozukai-file-fs.
+        select report-file assign to "kozukaisummary.txt"
+           organization line sequential
+           file status is report-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd kozukai-file.
+       copy kozukaifile.
+
+       fd report-file.
+       01 report-line        pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01 kozukai-file-fs    pic 9(2).
+       01 report-file-fs     pic 9(2).
+       01 kozukai-eof        pic x(3) value space.
+
+       01 wtarget-ym         pic x(06) value space.
+
+       01 cat-table.
+        02 cat-entry occurs 50.
+         03 cat-name         pic x(20).
+         03 cat-in-total     pic s9(09) value zero.
+         03 cat-out-total    pic s9(09) value zero.
+       01 cat-count           pic 9(03) value zero.
+       01 i                   pic 9(03).
+       01 k                   pic 9(03).
+       01 cat-found            pic x value 'N'.
+        88 cat-was-found         value 'Y'.
+
+       01 wgrand-in           pic s9(09) value zero.
+       01 wgrand-out          pic s9(09) value zero.
+
+       01 wline-money         pic -z(8)9.
+       01 wcat-in-disp        pic x(10).
+       01 wcat-out-disp       pic x(10).
+
+      *----------------------------------------------------------------
+      *  currency-rate-tab  -  fixed conversion rates to JPY, used so
+      *  a foreign-currency entry still rolls up into the yen totals
+      *  correctly instead of being added in at face value
+      *----------------------------------------------------------------
+       01 currency-rate-list.
+        02 filler pic x(03) value 'JPY'.
+        02 filler pic 9(06)v99 value 000001.00.
+        02 filler pic x(03) value 'USD'.
+        02 filler pic 9(06)v99 value 000150.00.
+        02 filler pic x(03) value 'EUR'.
+        02 filler pic 9(06)v99 value 000160.00.
+        02 filler pic x(03) value 'GBP'.
+        02 filler pic 9(06)v99 value 000190.00.
+       01 currency-rate-tab redefines currency-rate-list.
+        02 currency-rate-entry occurs 4.
+         03 currency-rate-code  pic x(03).
+         03 currency-rate-value pic 9(06)v99.
+
+       01 wexch-rate           pic 9(06)v99.
+       01 wmoney-jpy           pic s9(10).
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          accept wtarget-ym from command-line.
+          if wtarget-ym = space then
+            display 'usage: kozukaisummary YYYYMM'
+            stop run
+          end-if.
+
+          open input kozukai-file.
+          if kozukai-file-fs not = zero then
+            display 'kozukaisummary: kozukai-file open failed, fs='
+                     kozukai-file-fs
+            stop run
+          end-if.
+
+          open output report-file.
+
+          read kozukai-file next record
+            at end move 'EOF' to kozukai-eof
+          end-read.
+
+          perform until kozukai-eof = 'EOF'
+            if wdate-rec (1:6) = wtarget-ym
+              perform ADD-TO-CATEGORY
+            end-if
+            read kozukai-file next record
+              at end move 'EOF' to kozukai-eof
+            end-read
+          end-perform.
+
+          close kozukai-file.
+
+          perform WRITE-REPORT.
+
+          close report-file.
+
+          stop run.
+
+      *----------------------------------------------------------------
+      *  ADD-TO-CATEGORY  -  fold the current kozukai-rec into the
+      *  matching category-table row (adding a new row if this is the
+      *  first time the category has been seen this run)
+      *----------------------------------------------------------------
+       ADD-TO-CATEGORY section.
+             move 'N' to cat-found
+             perform varying i from 1 by 1 until i > cat-count
+               if cat-name (i) = wcategory of kozukai-rec
+                 set cat-was-found to true
+                 exit perform
+               end-if
+             end-perform
+
+             if not cat-was-found and cat-count < 50
+               add 1 to cat-count
+               move cat-count to i
+               move wcategory of kozukai-rec to cat-name (i)
+             end-if
+
+             perform LOOKUP-EXCHANGE-RATE
+             compute wmoney-jpy = money of kozukai-rec * wexch-rate
+
+             if in-or-out of kozukai-rec = '1'
+               add wmoney-jpy to cat-in-total (i)
+               add wmoney-jpy to wgrand-in
+             else
+               add wmoney-jpy to cat-out-total (i)
+               add wmoney-jpy to wgrand-out
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  LOOKUP-EXCHANGE-RATE  -  translate wcurrency of kozukai-rec
+      *  into its JPY conversion rate; an unrecognized or blank
+      *  currency code is treated as JPY (rate 1.00)
+      *----------------------------------------------------------------
+       LOOKUP-EXCHANGE-RATE section.
+             move 1.00 to wexch-rate
+             if wcurrency of kozukai-rec not = space then
+               perform varying k from 1 by 1 until k > 4
+                 if currency-rate-code (k) = wcurrency of kozukai-rec
+                   move currency-rate-value (k) to wexch-rate
+                   exit perform
+                 end-if
+               end-perform
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  WRITE-REPORT  -  emit one line per category plus a grand
+      *  total line
+      *----------------------------------------------------------------
+       WRITE-REPORT section.
+             string wtarget-ym    delimited size
+                    ' monthly summary'  delimited size
+               into report-line
+             end-string
+             write report-line.
+             move spaces to report-line.
+             write report-line.
+
+             perform varying i from 1 by 1 until i > cat-count
+               move cat-in-total (i) to wline-money
+               move wline-money to wcat-in-disp
+               move cat-out-total (i) to wline-money
+               move wline-money to wcat-out-disp
+               string cat-name (i)         delimited size
+                      ' IN='               delimited size
+                      wcat-in-disp         delimited size
+                      ' OUT='              delimited size
+                      wcat-out-disp        delimited size
+                 into report-line
+               end-string
+               write report-line
+             end-perform.
+
+             move spaces to report-line.
+             write report-line.
+             move wgrand-in  to wline-money
+             move wline-money to wcat-in-disp
+             move wgrand-out to wline-money
+             move wline-money to wcat-out-disp
+             string 'GRAND TOTAL  IN='  delimited size
+                    wcat-in-disp        delimited size
+                    ' OUT='             delimited size
+                    wcat-out-disp       delimited size
+               into report-line
+             end-string
+             write report-line.
+             exit.
