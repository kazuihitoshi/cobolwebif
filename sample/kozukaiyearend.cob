@@ -0,0 +1,224 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           kozukaiyearend.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Batch job - closes out a calendar year (YYYY given on the
+      *  command line): every kozukai-file row dated in that year is
+      *  copied into a dated archive indexed file and removed from the
+      *  live file, then a single opening-balance carry-forward row is
+      *  written back dated January 1st of the following year.  The
+      *  whole archive/delete/carry-forward pass is held under
+      *  kozukai_lock, the same lock kozukaiupdate.cob takes around
+      *  its own mutations of kozukai.dat, since this batch job can
+      *  run while the CGI is live.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select kozukai-file assign to "kozukai.dat"
+           organization is indexed access mode is sequential
+           record key is kozukai-key
+           file status is kozukai-file-fs.
+        select archive-file assign to warchive-filename
+           organization is indexed access mode is sequential
+           record key is archive-key
+           file status is archive-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd kozukai-file.
+       copy kozukaifile.
+
+       fd archive-file.
+       copy kozukaiarchivefile.
+
+       WORKING-STORAGE SECTION.
+       copy web-lock.
+       77 rc                 pic s9(10) usage binary.
+       01 kozukai-file-fs    pic 9(2).
+       01 archive-file-fs    pic 9(2).
+       01 kozukai-eof        pic x(3) value space.
+
+       01 wtarget-year       pic x(04) value space.
+       01 wyear-num          pic 9(04).
+       01 wnext-year         pic 9(04).
+
+       01 warchive-filename  pic x(30) value space.
+
+       01 wcarry-balance     pic s9(10) value zero.
+       01 wcarry-count       pic 9(10) value zero.
+
+      *----------------------------------------------------------------
+      *  currency-rate-tab  -  fixed conversion rates to JPY, kept in
+      *  step with kozukaisummary.cob's own table, so a foreign-
+      *  currency entry in the closed year rolls into wcarry-balance
+      *  at its converted value instead of its face value before the
+      *  carry-forward row (always tagged JPY) is written
+      *----------------------------------------------------------------
+       01 currency-rate-list.
+        02 filler pic x(03) value 'JPY'.
+        02 filler pic 9(06)v99 value 000001.00.
+        02 filler pic x(03) value 'USD'.
+        02 filler pic 9(06)v99 value 000150.00.
+        02 filler pic x(03) value 'EUR'.
+        02 filler pic 9(06)v99 value 000160.00.
+        02 filler pic x(03) value 'GBP'.
+        02 filler pic 9(06)v99 value 000190.00.
+       01 currency-rate-tab redefines currency-rate-list.
+        02 currency-rate-entry occurs 4.
+         03 currency-rate-code  pic x(03).
+         03 currency-rate-value pic 9(06)v99.
+
+       01 wexch-rate         pic 9(06)v99.
+       01 wexch-k            pic 9(03).
+       01 wmoney-jpy         pic s9(10).
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          accept wtarget-year from command-line.
+          if wtarget-year = space then
+            display 'usage: kozukaiyearend YYYY'
+            stop run
+          end-if.
+
+          string 'kozukai'    delimited size
+                 wtarget-year delimited size
+                 '.dat'       delimited size
+            into warchive-filename
+          end-string.
+
+          move 'kozukai_lock' to lc-lock-file.
+          set lc-lock-exclusive to true.
+          call 'WEB_LOCK' using lc-web-lock rc.
+          if rc = zero then
+            perform ARCHIVE-YEAR
+            perform DELETE-ARCHIVED-ROWS
+            perform WRITE-CARRY-FORWARD
+            call 'WEB_UNLOCK' using lc-web-lock rc
+          else
+            display 'kozukaiyearend: kozukai_lock busy, aborted'
+          end-if.
+
+          stop run.
+
+      *----------------------------------------------------------------
+      *  ARCHIVE-YEAR  -  copy every kozukai-file row dated in the
+      *  target year into the dated archive file, folding each into
+      *  the running carry-forward balance along the way
+      *----------------------------------------------------------------
+       ARCHIVE-YEAR section.
+             open input kozukai-file.
+             if kozukai-file-fs not = zero then
+               display 'kozukaiyearend: kozukai-file open failed, fs='
+                        kozukai-file-fs
+               stop run
+             end-if.
+
+             open output archive-file.
+
+             read kozukai-file next record
+               at end move 'EOF' to kozukai-eof
+             end-read.
+
+             perform until kozukai-eof = 'EOF'
+               if wdate-rec of kozukai-rec (1:4) = wtarget-year
+                 move kozukai-rec to archive-rec
+                 write archive-rec
+                 add 1 to wcarry-count
+                 perform LOOKUP-EXCHANGE-RATE
+                 compute wmoney-jpy = money of kozukai-rec * wexch-rate
+                 if in-or-out of kozukai-rec = '1'
+                   add wmoney-jpy to wcarry-balance
+                 else
+                   subtract wmoney-jpy from wcarry-balance
+                 end-if
+               end-if
+               read kozukai-file next record
+                 at end move 'EOF' to kozukai-eof
+               end-read
+             end-perform.
+
+             close kozukai-file.
+             close archive-file.
+             exit.
+
+      *----------------------------------------------------------------
+      *  LOOKUP-EXCHANGE-RATE  -  translate wcurrency of kozukai-rec
+      *  into its JPY conversion rate; an unrecognized or blank
+      *  currency code is treated as JPY (rate 1.00)
+      *----------------------------------------------------------------
+       LOOKUP-EXCHANGE-RATE section.
+             move 1.00 to wexch-rate
+             if wcurrency of kozukai-rec not = space then
+               perform varying wexch-k from 1 by 1 until wexch-k > 4
+                 if currency-rate-code (wexch-k) =
+                    wcurrency of kozukai-rec
+                   move currency-rate-value (wexch-k) to wexch-rate
+                   exit perform
+                 end-if
+               end-perform
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  DELETE-ARCHIVED-ROWS  -  a second pass over the live file,
+      *  removing the same rows that were just archived
+      *----------------------------------------------------------------
+       DELETE-ARCHIVED-ROWS section.
+             open i-o kozukai-file.
+
+             move space to kozukai-eof.
+             read kozukai-file next record
+               at end move 'EOF' to kozukai-eof
+             end-read.
+
+             perform until kozukai-eof = 'EOF'
+               if wdate-rec of kozukai-rec (1:4) = wtarget-year
+                 delete kozukai-file
+               end-if
+               read kozukai-file next record
+                 at end move 'EOF' to kozukai-eof
+               end-read
+             end-perform.
+
+             close kozukai-file.
+             exit.
+
+      *----------------------------------------------------------------
+      *  WRITE-CARRY-FORWARD  -  post a single opening-balance row
+      *  dated January 1st of the year after the one just closed,
+      *  carrying the net balance of everything just archived
+      *----------------------------------------------------------------
+       WRITE-CARRY-FORWARD section.
+             if wcarry-count > zero
+               move wtarget-year to wyear-num
+               compute wnext-year = wyear-num + 1
+
+               string wnext-year delimited size
+                      '0101'     delimited size
+                 into wdate-rec of kozukai-rec
+               end-string
+               move zero    to wdate-sec of kozukai-rec
+               move '繰越'  to wcategory  of kozukai-rec
+               move '前年繰越残高' to note of kozukai-rec
+               move space  to wmember    of kozukai-rec
+               move 'JPY'  to wcurrency  of kozukai-rec
+
+               if wcarry-balance >= zero
+                 move '1' to in-or-out of kozukai-rec
+                 move wcarry-balance to money of kozukai-rec
+               else
+                 move '2' to in-or-out of kozukai-rec
+                 compute money of kozukai-rec = zero - wcarry-balance
+               end-if
+
+               open extend kozukai-file
+               if kozukai-file-fs not = zero then
+                 open output kozukai-file
+               end-if
+               write kozukai-rec
+               close kozukai-file
+             end-if
+             exit.
