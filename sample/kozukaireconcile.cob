@@ -0,0 +1,225 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           kozukaireconcile.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Batch job - sums money of kozukai-rec by in-or-out over the
+      *  whole file (converting each entry to JPY via
+      *  LOOKUP-EXCHANGE-RATE first), computes the resulting balance,
+      *  and compares it against a bank balance keyed in on the
+      *  command line, flagging the difference so a missed or
+      *  duplicated entry can be caught.
+      *  Command line: BANKBALANCE (signed, e.g. 12345 or -500).
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select kozukai-file assign to "kozukai.dat"
+           organization is indexed access mode is sequential
+           record key is kozukai-key
+           file status is kozukai-file-fs.
+        select report-file assign to "kozukaireconcile.txt"
+           organization line sequential
+           file status is report-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd kozukai-file.
+       copy kozukaifile.
+
+       fd report-file.
+       01 report-line        pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01 kozukai-file-fs    pic 9(2).
+       01 report-file-fs     pic 9(2).
+       01 kozukai-eof        pic x(3) value space.
+
+       01 wcmd-line          pic x(80) value space.
+       01 wcmd-sign          pic x value '+'.
+       01 wcmd-digits        pic x(79) value space.
+       01 wbank-mag          pic 9(10) value zero.
+       01 wbank-balance      pic s9(10) value zero.
+
+       01 wtotal-in          pic s9(10) value zero.
+       01 wtotal-out         pic s9(10) value zero.
+       01 wcomputed-balance  pic s9(10) value zero.
+       01 wdifference        pic s9(10) value zero.
+
+       01 wdisp-amount       pic -z(8)9.
+
+      *----------------------------------------------------------------
+      *  currency-rate-tab  -  fixed conversion rates to JPY, kept in
+      *  step with kozukaisummary.cob's own table, so a foreign-
+      *  currency entry rolls into the reconciliation totals at its
+      *  converted value instead of its face value
+      *----------------------------------------------------------------
+       01 currency-rate-list.
+        02 filler pic x(03) value 'JPY'.
+        02 filler pic 9(06)v99 value 000001.00.
+        02 filler pic x(03) value 'USD'.
+        02 filler pic 9(06)v99 value 000150.00.
+        02 filler pic x(03) value 'EUR'.
+        02 filler pic 9(06)v99 value 000160.00.
+        02 filler pic x(03) value 'GBP'.
+        02 filler pic 9(06)v99 value 000190.00.
+       01 currency-rate-tab redefines currency-rate-list.
+        02 currency-rate-entry occurs 4.
+         03 currency-rate-code  pic x(03).
+         03 currency-rate-value pic 9(06)v99.
+
+       01 wexch-rate         pic 9(06)v99.
+       01 wexch-k            pic 9(03).
+       01 wmoney-jpy         pic s9(10).
+
+       01 recon-ok-flag      pic x value 'N'.
+        88 recon-ok             value 'Y'.
+        88 recon-not-ok         value 'N'.
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          accept wcmd-line from command-line.
+          if wcmd-line = space then
+            display 'usage: kozukaireconcile BANKBALANCE'
+            stop run
+          end-if.
+          if wcmd-line (1:1) = '-' then
+            move '-' to wcmd-sign
+            move wcmd-line (2:79) to wcmd-digits
+          else
+            move '+' to wcmd-sign
+            move wcmd-line to wcmd-digits
+          end-if.
+          move wcmd-digits to wbank-mag.
+          if wcmd-sign = '-'
+            compute wbank-balance = zero - wbank-mag
+          else
+            move wbank-mag to wbank-balance
+          end-if.
+
+          open input kozukai-file.
+          if kozukai-file-fs not = zero then
+            display 'kozukaireconcile: kozukai-file open failed, fs='
+                     kozukai-file-fs
+            stop run
+          end-if.
+
+          read kozukai-file next record
+            at end move 'EOF' to kozukai-eof
+          end-read.
+
+          perform until kozukai-eof = 'EOF'
+            perform LOOKUP-EXCHANGE-RATE
+            compute wmoney-jpy = money of kozukai-rec * wexch-rate
+            if in-or-out of kozukai-rec = '1'
+              add wmoney-jpy to wtotal-in
+            else
+              add wmoney-jpy to wtotal-out
+            end-if
+            read kozukai-file next record
+              at end move 'EOF' to kozukai-eof
+            end-read
+          end-perform.
+
+          close kozukai-file.
+
+          compute wcomputed-balance = wtotal-in - wtotal-out.
+          compute wdifference = wbank-balance - wcomputed-balance.
+
+          if wdifference = zero
+            set recon-ok to true
+          else
+            set recon-not-ok to true
+          end-if.
+
+          open output report-file.
+          perform WRITE-REPORT.
+          close report-file.
+
+          if recon-ok
+            display 'kozukaireconcile: balances match'
+          else
+            display 'kozukaireconcile: DIFFERENCE ' wdifference
+          end-if.
+
+          stop run.
+
+      *----------------------------------------------------------------
+      *  LOOKUP-EXCHANGE-RATE  -  translate wcurrency of kozukai-rec
+      *  into its JPY conversion rate; an unrecognized or blank
+      *  currency code is treated as JPY (rate 1.00)
+      *----------------------------------------------------------------
+       LOOKUP-EXCHANGE-RATE section.
+             move 1.00 to wexch-rate
+             if wcurrency of kozukai-rec not = space then
+               perform varying wexch-k from 1 by 1 until wexch-k > 4
+                 if currency-rate-code (wexch-k) =
+                    wcurrency of kozukai-rec
+                   move currency-rate-value (wexch-k) to wexch-rate
+                   exit perform
+                 end-if
+               end-perform
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  WRITE-REPORT  -  ledger total, bank figure, and the flagged
+      *  difference (zero when reconciled); ledger totals are already
+      *  converted to JPY by LOOKUP-EXCHANGE-RATE as they're summed
+      *----------------------------------------------------------------
+       WRITE-REPORT section.
+             string 'KOZUKAI RECONCILIATION' delimited size
+               into report-line
+             end-string
+             write report-line.
+             move spaces to report-line.
+             write report-line.
+
+             move wtotal-in to wdisp-amount
+             string 'TOTAL IN        ' delimited size
+                    wdisp-amount       delimited size
+               into report-line
+             end-string
+             write report-line.
+
+             move wtotal-out to wdisp-amount
+             string 'TOTAL OUT       ' delimited size
+                    wdisp-amount       delimited size
+               into report-line
+             end-string
+             write report-line.
+
+             move wcomputed-balance to wdisp-amount
+             string 'LEDGER BALANCE  ' delimited size
+                    wdisp-amount       delimited size
+               into report-line
+             end-string
+             write report-line.
+
+             move wbank-balance to wdisp-amount
+             string 'BANK BALANCE    ' delimited size
+                    wdisp-amount       delimited size
+               into report-line
+             end-string
+             write report-line.
+
+             move spaces to report-line.
+             write report-line.
+
+             move wdifference to wdisp-amount
+             if recon-ok
+               string 'DIFFERENCE      ' delimited size
+                      wdisp-amount       delimited size
+                      '  (RECONCILED)'   delimited size
+                 into report-line
+               end-string
+             else
+               string 'DIFFERENCE      ' delimited size
+                      wdisp-amount       delimited size
+                      '  (CHECK LEDGER)' delimited size
+                 into report-line
+               end-string
+             end-if
+             write report-line.
+             exit.
