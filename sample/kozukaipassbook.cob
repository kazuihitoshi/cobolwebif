@@ -0,0 +1,216 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           kozukaipassbook.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Batch report - formats kozukai-file transactions for a given
+      *  date range into a paginated, headered statement (page breaks,
+      *  running total) suitable for printing and filing like a bank
+      *  passbook.  Command line: FROMDATE TODATE, both YYYYMMDD.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select kozukai-file assign to "kozukai.dat"
+           organization is indexed access mode is sequential
+           record key is kozukai-key
+           file status is kozukai-file-fs.
+        select report-file assign to "kozukaipassbook.txt"
+           organization line sequential
+           file status is report-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd kozukai-file.
+       copy kozukaifile.
+
+       fd report-file.
+       01 report-line        pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01 kozukai-file-fs    pic 9(2).
+       01 report-file-fs     pic 9(2).
+       01 kozukai-eof        pic x(3) value space.
+
+       01 wcmd-line          pic x(80) value space.
+       01 wfrom-date         pic x(08) value space.
+       01 wto-date           pic x(08) value space.
+
+       01 wpage-no           pic 9(04) value zero.
+       01 wline-count        pic 9(04) value zero.
+       01 wlines-per-page    pic 9(04) value 20.
+
+       01 wrunning-balance   pic s9(10) value zero.
+       01 wbal-disp          pic -z(8)9.
+       01 wmoney-disp        pic -z(8)9.
+       01 win-disp           pic x(04).
+
+      *----------------------------------------------------------------
+      *  currency-rate-tab  -  fixed conversion rates to JPY, kept in
+      *  step with kozukaisummary.cob's own table, so the running
+      *  balance still adds up correctly across a mix of currencies
+      *  even though each detail line prints its own face-value amount
+      *----------------------------------------------------------------
+       01 currency-rate-list.
+        02 filler pic x(03) value 'JPY'.
+        02 filler pic 9(06)v99 value 000001.00.
+        02 filler pic x(03) value 'USD'.
+        02 filler pic 9(06)v99 value 000150.00.
+        02 filler pic x(03) value 'EUR'.
+        02 filler pic 9(06)v99 value 000160.00.
+        02 filler pic x(03) value 'GBP'.
+        02 filler pic 9(06)v99 value 000190.00.
+       01 currency-rate-tab redefines currency-rate-list.
+        02 currency-rate-entry occurs 4.
+         03 currency-rate-code  pic x(03).
+         03 currency-rate-value pic 9(06)v99.
+
+       01 wexch-rate         pic 9(06)v99.
+       01 wexch-k            pic 9(03).
+       01 wmoney-jpy         pic s9(10).
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          accept wcmd-line from command-line.
+          unstring wcmd-line delimited by space
+             into wfrom-date wto-date
+          end-unstring.
+
+          if wfrom-date = space or wto-date = space then
+            display 'usage: kozukaipassbook FROMDATE TODATE'
+            stop run
+          end-if.
+
+          open input kozukai-file.
+          if kozukai-file-fs not = zero then
+            display 'kozukaipassbook: kozukai-file open failed, fs='
+                     kozukai-file-fs
+            stop run
+          end-if.
+
+          open output report-file.
+
+          read kozukai-file next record
+            at end move 'EOF' to kozukai-eof
+          end-read.
+
+          perform until kozukai-eof = 'EOF'
+            if wdate-rec of kozukai-rec >= wfrom-date
+               and wdate-rec of kozukai-rec <= wto-date
+              perform WRITE-DETAIL-LINE
+            end-if
+            read kozukai-file next record
+              at end move 'EOF' to kozukai-eof
+            end-read
+          end-perform.
+
+          if wline-count = zero
+            perform WRITE-PAGE-HEADER
+          end-if.
+
+          close kozukai-file.
+          close report-file.
+
+          stop run.
+
+      *----------------------------------------------------------------
+      *  WRITE-DETAIL-LINE  -  fold the current kozukai-rec into the
+      *  running balance and print it, starting a fresh page (with
+      *  header) whenever the current page is full
+      *----------------------------------------------------------------
+       WRITE-DETAIL-LINE section.
+             if wline-count = zero or wline-count >= wlines-per-page
+               perform WRITE-PAGE-HEADER
+             end-if
+
+             perform LOOKUP-EXCHANGE-RATE
+             compute wmoney-jpy = money of kozukai-rec * wexch-rate
+
+             if in-or-out of kozukai-rec = '1'
+               add wmoney-jpy to wrunning-balance
+               move 'IN'  to win-disp
+             else
+               subtract wmoney-jpy from wrunning-balance
+               move 'OUT' to win-disp
+             end-if
+
+             move money of kozukai-rec to wmoney-disp
+             move wrunning-balance     to wbal-disp
+
+             string wdate-rec of kozukai-rec delimited size
+                    '/'                      delimited size
+                    wdate-sec of kozukai-rec  delimited size
+                    ' '                       delimited size
+                    win-disp                  delimited size
+                    ' '                       delimited size
+                    wcategory of kozukai-rec  delimited size
+                    ' '                       delimited size
+                    wmoney-disp               delimited size
+                    ' BAL '                   delimited size
+                    wbal-disp                 delimited size
+                    ' '                       delimited size
+                    note of kozukai-rec       delimited size
+               into report-line
+             end-string
+             write report-line
+             add 1 to wline-count
+             exit.
+
+      *----------------------------------------------------------------
+      *  LOOKUP-EXCHANGE-RATE  -  translate wcurrency of kozukai-rec
+      *  into its JPY conversion rate; an unrecognized or blank
+      *  currency code is treated as JPY (rate 1.00)
+      *----------------------------------------------------------------
+       LOOKUP-EXCHANGE-RATE section.
+             move 1.00 to wexch-rate
+             if wcurrency of kozukai-rec not = space then
+               perform varying wexch-k from 1 by 1 until wexch-k > 4
+                 if currency-rate-code (wexch-k) =
+                    wcurrency of kozukai-rec
+                   move currency-rate-value (wexch-k) to wexch-rate
+                   exit perform
+                 end-if
+               end-perform
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  WRITE-PAGE-HEADER  -  start a new page: form feed (except on
+      *  the first page), statement title, date range, page number,
+      *  and column headings
+      *----------------------------------------------------------------
+       WRITE-PAGE-HEADER section.
+             if wpage-no > zero
+               move x'0C' to report-line
+               write report-line
+             end-if
+             add 1 to wpage-no
+
+             string 'KOZUKAI PASSBOOK STATEMENT   '  delimited size
+                    wfrom-date                       delimited size
+                    ' - '                             delimited size
+                    wto-date                          delimited size
+               into report-line
+             end-string
+             write report-line
+
+             string 'PAGE ' delimited size
+                    wpage-no delimited size
+               into report-line
+             end-string
+             write report-line
+
+             move spaces to report-line
+             write report-line
+
+             move
+              'DATE/SEQ  IO  CATEGORY             MONEY     BALANCE'
+               to report-line
+             write report-line
+
+             move spaces to report-line
+             write report-line
+
+             move zero to wline-count
+             exit.
