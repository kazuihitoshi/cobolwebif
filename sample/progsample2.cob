@@ -4,8 +4,18 @@
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        INPUT-OUTPUT          SECTION.
+       file-control.
+        select session-file assign to "session.dat"
+           organization is indexed
+           access mode is random
+           record key is session-key
+           file status is session-file-fs.
        DATA                  DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE                  SECTION.
+       fd session-file.
+       copy sessionfile.
+      *
+       WORKING-STORAGE SECTION.
        01 webif-rec.
          02 filler pic x(20) value 'DATA'.
          02 filler pic x value low-value.
@@ -25,21 +35,74 @@
          02 filler pic x value low-value.
          02 wscreenname  pic x(20) value space.
          02 filler pic x value low-value.
+         02 filler pic x(20) value 'SESSIONID'.
+         02 filler pic x value low-value.
+         02 filler pic x value space.
+         02 filler pic x value low-value.
+         02 wsessionid  pic x(20) value space.
+         02 filler pic x value low-value.
          02 filler pic x value low-value.
          02 filler pic x value low-value.
        77 w-x pic x.
+       77 session-file-fs pic 9(2).
+       copy auditlog.
+       77 wnow-date       pic x(08).
+       77 wnow-time       pic x(06).
        PROCEDURE             DIVISION.
        MAIN-PROC             SECTION.
        MAIN-PROC-1.
       *   display 'progsample2---------------------------------------'.
           call 'WEB_GET_QUERY_STRING'.
           call 'WEB_POP' using webif-rec.
+          perform PAGE-LOG-WRITE.
           move 'progsample2.exe'  to wdata of webif-rec.
           move 'progsample2 came' to wdata of webif-rec.
+
+          if wsessionid of webif-rec not = space then
+             perform GET-SESSION-DATA
+          end-if.
+
           call 'WEB_PUSH' using webif-rec.
           call 'WEB_SHOW'.
           STOP RUN.
 
+      *------------------------------------------------
+      *  PAGE-LOG-WRITE  -  drop one line to the shared access log so
+      *  there's a record of which program served this hit
+      *------------------------------------------------
+       PAGE-LOG-WRITE section.
+             move 'progsample2' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move 'HIT' to audit-operation
+             move wscreenname of webif-rec to audit-key
+             move space to audit-user
+             move space to audit-before-detail
+             move space to audit-after-detail
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *------------------------------------------------
+      *  GET-SESSION-DATA  -  pull back whatever progsample stashed
+      *  under wsessionid instead of relying on webif-rec having
+      *  carried the data itself
+      *------------------------------------------------
+       GET-SESSION-DATA section.
+             open input session-file
+             if session-file-fs = '00' then
+               move wsessionid of webif-rec to session-key
+               read session-file
+                 not invalid key
+                   move session-data to wdata of webif-rec
+               end-read
+               close session-file
+             end-if
+             exit.
+
 
 
 
