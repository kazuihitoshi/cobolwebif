@@ -34,6 +34,56 @@
 
        COPY web-cookie.
        01 web-rc   pic 9(10) binary.
+       COPY auditlog.
+       COPY webqueryguard.
+       01 wnow-date          pic x(08).
+       01 wnow-time          pic x(06).
+
+      *  cookie-expiry working fields (see GET-COOKIE-EXPIRY)
+       77 wenv-cookiehrs      pic x(04) value space.
+       77 wenv-cookiehrs-num  pic 9(04) value 8.
+       77 wexp-now-date8      pic 9(08).
+       77 wnow-hhmmss         pic x(08).
+       77 wnow-hh             pic 9(02).
+       77 wnow-mi             pic 9(02).
+       77 wnow-ss             pic 9(02).
+       77 wexp-hour           pic 9(04).
+       77 wexp-dayshift       pic 9(04).
+       77 wexp-date-int       pic 9(09).
+       77 wexp-epoch-int      pic 9(09).
+       77 wexp-date8          pic 9(08).
+       77 wexp-yyyy           pic 9(04).
+       77 wexp-mm             pic 9(02).
+       77 wexp-dd             pic 9(02).
+       77 wexp-dow            pic 9(01).
+       77 wexp-str            pic x(29) value space.
+       01 wexp-month-list.
+          02 filler pic x(3) value 'Jan'.
+          02 filler pic x(3) value 'Feb'.
+          02 filler pic x(3) value 'Mar'.
+          02 filler pic x(3) value 'Apr'.
+          02 filler pic x(3) value 'May'.
+          02 filler pic x(3) value 'Jun'.
+          02 filler pic x(3) value 'Jul'.
+          02 filler pic x(3) value 'Aug'.
+          02 filler pic x(3) value 'Sep'.
+          02 filler pic x(3) value 'Oct'.
+          02 filler pic x(3) value 'Nov'.
+          02 filler pic x(3) value 'Dec'.
+       01 wexp-month-tab redefines wexp-month-list.
+          02 wexp-month-name occurs 12 pic x(3).
+       01 wexp-dow-list.
+      *   1970-01-01 (the FUNCTION INTEGER-OF-DATE epoch reference
+      *   used below) was a Thursday, so the table starts there
+          02 filler pic x(3) value 'Thu'.
+          02 filler pic x(3) value 'Fri'.
+          02 filler pic x(3) value 'Sat'.
+          02 filler pic x(3) value 'Sun'.
+          02 filler pic x(3) value 'Mon'.
+          02 filler pic x(3) value 'Tue'.
+          02 filler pic x(3) value 'Wed'.
+       01 wexp-dow-tab redefines wexp-dow-list.
+          02 wexp-dow-name occurs 7 pic x(3).
       *------------------------------------------------
        PROCEDURE             DIVISION.
        MAIN-PROC             SECTION.
@@ -42,18 +92,37 @@
           call 'WEB_GET_QUERY_STRING'.
           call 'WEB_POP'        using web-if-rec.
           move 'cookie.html' to wscreenname of web-if-rec.
+          perform PAGE-LOG-WRITE.
+
+          move 'DATA1' to wqg-name-key
+          move 16      to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'DATA1' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than DATA1 field pic x(16)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
           if data1 of web-if-rec  = SPACE then
            call 'WEB_POP_COOKIE' using http-cookie-rec
            move data1 of http-cookie-rec to data1 of web-if-rec
           else
+           perform GET-COOKIE-EXPIRY
+
            initialize WEB-COOKIE
            move 'DATA1'   to WEB-NAME
            move  data1 of web-if-rec to WEB-VALUE
+           move  wexp-str to WEB-EXPIRES
            call  'WEB_SET_COOKIE' using WEB-COOKIE WEB-RC
 
            initialize WEB-COOKIE
            move 'DATA2'   to WEB-NAME
            move  'test save' to WEB-VALUE
+           move  wexp-str to WEB-EXPIRES
            call  'WEB_SET_COOKIE' using WEB-COOKIE WEB-RC
           end-if.
           call 'WEB_PUSH' using web-if-rec.
@@ -64,4 +133,171 @@
       *
           STOP RUN.
 
+      *------------------------------------------------
+      *  PAGE-LOG-WRITE  -  drop one line to the shared access log so
+      *  there's a record of which program served this hit
+      *------------------------------------------------
+       PAGE-LOG-WRITE section.
+             move 'cookie' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move 'HIT' to audit-operation
+             move wscreenname of web-if-rec to audit-key
+             move space to audit-user
+             move space to audit-before-detail
+             move space to audit-after-detail
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *------------------------------------------------
+      *  AUDIT-WRITE  -  stamp the program/timestamp onto audit-rec
+      *  (operation/key/before/after already set by the caller) and
+      *  hand it to the CGI framework's log writer
+      *------------------------------------------------
+       AUDIT-WRITE section.
+             move 'cookie' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move space to audit-user
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-QUERY-OVERFLOW  -  wrapper performed around WEB_POP:
+      *  walk the raw QUERY_STRING looking for wqg-name-key and flag
+      *  wqg-overflow when its value is longer than wqg-max-len, so a
+      *  value WEB_POP would otherwise truncate in silence gets
+      *  noticed instead. The matching value is run through
+      *  DECODE-QS-LEN first, since WEB_POP itself URL-decodes before
+      *  storing a value and comparing the still-encoded length would
+      *  routinely misfire on non-ASCII content, which encodes at
+      *  roughly three times its decoded character count.
+      *----------------------------------------------------------------
+       CHECK-QUERY-OVERFLOW section.
+             set wqg-no-overflow to true
+             set wqg-not-eof to true
+             move length of wqg-query-string to wqg-qs-len
+             perform until wqg-qs-len = zero
+                        or wqg-query-string (wqg-qs-len:1) not = space
+               subtract 1 from wqg-qs-len
+             end-perform
+             move 1 to wqg-ptr
+             perform until wqg-eof
+               move space to wqg-token
+               move zero  to wqg-token-len
+               if wqg-ptr > wqg-qs-len then
+                 set wqg-eof to true
+               else
+                 unstring wqg-query-string (1:wqg-qs-len)
+                   delimited by '&'
+                   into wqg-token count in wqg-token-len
+                   with pointer wqg-ptr
+                 end-unstring
+                 if wqg-token-len = zero then
+                   set wqg-eof to true
+                 else
+                   move space to wqg-tok-name  wqg-tok-value
+                   move zero  to wqg-tok-name-len wqg-tok-value-len
+                   unstring wqg-token (1:wqg-token-len) delimited by '='
+                     into wqg-tok-name  count in wqg-tok-name-len
+                          wqg-tok-value count in wqg-tok-value-len
+                   end-unstring
+                   if wqg-tok-name-len > zero
+                      and wqg-tok-name (1:wqg-tok-name-len) =
+                          wqg-name-key then
+                     perform DECODE-QS-LEN
+                     if wqg-dec-len > wqg-max-len then
+                       set wqg-overflow to true
+                       set wqg-eof to true
+                     end-if
+                   end-if
+                 end-if
+               end-if
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  GET-COOKIE-EXPIRY  -  build an HTTP-style expiry timestamp
+      *  COOKIE_TIMEOUT_HOURS hours from now (8 hours if not set), so
+      *  a data cookie left on a shared machine expires instead of
+      *  lingering until whatever default WEB_SET_COOKIE would pick
+      *----------------------------------------------------------------
+       GET-COOKIE-EXPIRY section.
+             move 8 to wenv-cookiehrs-num
+             accept wenv-cookiehrs
+               from environment 'COOKIE_TIMEOUT_HOURS'
+             if wenv-cookiehrs not = space
+                and wenv-cookiehrs is numeric then
+               move wenv-cookiehrs to wenv-cookiehrs-num
+             end-if
+
+             accept wexp-now-date8 from date yyyymmdd
+             accept wnow-hhmmss    from time
+             move wnow-hhmmss (1:2) to wnow-hh
+             move wnow-hhmmss (3:2) to wnow-mi
+             move wnow-hhmmss (5:2) to wnow-ss
+
+             compute wexp-hour = wnow-hh + wenv-cookiehrs-num
+             compute wexp-dayshift = wexp-hour / 24
+             compute wexp-hour = function mod(wexp-hour, 24)
+
+             compute wexp-date-int =
+                function integer-of-date(wexp-now-date8) + wexp-dayshift
+             compute wexp-date8 =
+                function date-of-integer(wexp-date-int)
+             compute wexp-epoch-int =
+                function integer-of-date(19700101)
+             compute wexp-dow =
+                function mod(wexp-date-int - wexp-epoch-int, 7) + 1
+
+             move wexp-date8 (1:4) to wexp-yyyy
+             move wexp-date8 (5:2) to wexp-mm
+             move wexp-date8 (7:2) to wexp-dd
+
+             string wexp-dow-name (wexp-dow) delimited size
+                    ', '                     delimited size
+                    wexp-dd                  delimited size
+                    '-'                      delimited size
+                    wexp-month-name (wexp-mm) delimited size
+                    '-'                      delimited size
+                    wexp-yyyy                delimited size
+                    ' '                      delimited size
+                    wexp-hour                delimited size
+                    ':'                      delimited size
+                    wnow-mi                  delimited size
+                    ':'                      delimited size
+                    wnow-ss                  delimited size
+               into wexp-str
+             end-string
+             exit.
+
+      *----------------------------------------------------------------
+      *  DECODE-QS-LEN  -  count wqg-dec-len as the URL-decoded length
+      *  of wqg-tok-value (1:wqg-tok-value-len): each '%XX' triplet
+      *  collapses to one decoded character, same as WEB_POP's own
+      *  decoding, so the overflow check compares like-for-like
+      *  against wqg-max-len instead of the raw encoded byte count
+      *----------------------------------------------------------------
+       DECODE-QS-LEN section.
+             move zero to wqg-dec-len
+             move 1    to wqg-dec-i
+             perform until wqg-dec-i > wqg-tok-value-len
+               if wqg-tok-value (wqg-dec-i:1) = '%'
+                  and wqg-dec-i + 2 <= wqg-tok-value-len then
+                 add 3 to wqg-dec-i
+               else
+                 add 1 to wqg-dec-i
+               end-if
+               add 1 to wqg-dec-len
+             end-perform
+             exit.
+
 
