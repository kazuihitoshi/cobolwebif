@@ -0,0 +1,141 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           kozukairecur.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Batch job - reads the recurring-entry template file and, for
+      *  every template whose tmpl-day matches the target date's
+      *  day-of-month, posts the corresponding kozukai-rec.  Lets
+      *  recurring items like the monthly allowance deposit run on
+      *  schedule instead of being re-typed through kozukaiupdate.cob's
+      *  '追加' mode every month.  Target date defaults to today but
+      *  can be given on the command line as YYYYMMDD.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select template-file assign to "kozukaitemplate.dat"
+           organization is indexed access mode is sequential
+           record key is tmpl-key
+           file status is template-file-fs.
+        select kozukai-file assign to "kozukai.dat"
+           organization is indexed access mode is dynamic
+           record key is kozukai-key
+           file status is kozukai-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd template-file.
+       copy kozukaitemplatefile.
+
+       fd kozukai-file.
+       copy kozukaifile.
+
+       WORKING-STORAGE SECTION.
+       copy web-lock.
+       77 rc                 pic s9(10) usage binary.
+       01 template-file-fs   pic 9(2).
+       01 kozukai-file-fs    pic 9(2).
+       01 template-eof       pic x(3) value space.
+
+       01 wtarget-date       pic x(08) value space.
+       01 wtarget-day        pic 9(02).
+       01 wseq-sec           pic 9(02).
+       01 wposted-count      pic 9(05) value zero.
+
+       01 posted-ok-flag     pic x value 'N'.
+        88 posted-ok            value 'Y'.
+        88 posted-not-ok        value 'N'.
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          accept wtarget-date from command-line.
+          if wtarget-date = space then
+            accept wtarget-date from date yyyymmdd
+          end-if.
+          move wtarget-date (7:2) to wtarget-day.
+
+          open input template-file.
+          if template-file-fs not = zero then
+            display 'kozukairecur: template-file open failed, fs='
+                     template-file-fs
+            stop run
+          end-if.
+
+          read template-file next record
+            at end move 'EOF' to template-eof
+          end-read.
+
+          perform until template-eof = 'EOF'
+            if tmpl-day = wtarget-day
+              perform POST-TEMPLATE
+            end-if
+            read template-file next record
+              at end move 'EOF' to template-eof
+            end-read
+          end-perform.
+
+          close template-file.
+
+          display 'kozukairecur: posted ' wposted-count
+                  ' entries for ' wtarget-date.
+          stop run.
+
+      *----------------------------------------------------------------
+      *  POST-TEMPLATE  -  build a kozukai-rec from the current
+      *  template-rec dated wtarget-date and append it, trying
+      *  successive wdate-sec values if the day already has entries.
+      *  Guarded by kozukai_lock, the same lock kozukaiupdate.cob
+      *  takes around its own mutations of kozukai.dat, since this
+      *  batch job can run while the CGI is live.
+      *----------------------------------------------------------------
+       POST-TEMPLATE section.
+             move wtarget-date to wdate-rec of kozukai-rec
+             move tmpl-category of template-rec
+                                to wcategory of kozukai-rec
+             move tmpl-in-or-out of template-rec
+                                to in-or-out of kozukai-rec
+             move tmpl-money    of template-rec
+                                to money     of kozukai-rec
+             move tmpl-note     of template-rec
+                                to note      of kozukai-rec
+             move tmpl-member   of template-rec
+                                to wmember   of kozukai-rec
+             move tmpl-currency of template-rec
+                                to wcurrency of kozukai-rec
+             if wcurrency of kozukai-rec = space
+               move 'JPY' to wcurrency of kozukai-rec
+             end-if
+
+             set posted-not-ok to true
+
+             move 'kozukai_lock' to lc-lock-file
+             set lc-lock-exclusive to true
+             call 'WEB_LOCK' using lc-web-lock rc
+             if rc = zero then
+               open extend kozukai-file
+               if kozukai-file-fs not = zero then
+                 open output kozukai-file
+               end-if
+
+               perform varying wseq-sec from 0 by 1
+                   until wseq-sec > 99 or posted-ok
+                 move wseq-sec to wdate-sec of kozukai-rec
+                 write kozukai-rec
+                   invalid key continue
+                   not invalid key set posted-ok to true
+                 end-write
+               end-perform
+
+               close kozukai-file
+               call 'WEB_UNLOCK' using lc-web-lock rc
+             else
+               display 'kozukairecur: kozukai_lock busy, skipped '
+                       tmpl-category of template-rec
+             end-if
+
+             if posted-ok
+               add 1 to wposted-count
+             end-if
+             exit.
