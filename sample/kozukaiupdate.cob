@@ -6,18 +6,56 @@
        INPUT-OUTPUT          SECTION.
        FILE-CONTROL.
         select kozukai-file assign to "kozukai.dat"
-           organization is indexed access mode is sequential
-           record key is kozukai-key 
+           organization is indexed access mode is dynamic
+           record key is kozukai-key
            file status is kozukai-file-fs.
+        select category-file assign to "category.dat"
+           organization is indexed access mode is random
+           record key is category-key
+           file status is category-file-fs.
+        select kozukai-history-file assign to "kozukaihistory.dat"
+           organization is indexed access mode is sequential
+           record key is hist-full-key
+           file status is history-file-fs.
+        select credentials-file assign to "credentials.dat"
+           organization is indexed access mode is random
+           record key is cred-username
+           file status is credentials-file-fs.
+        select delcheckpoint-file assign to "kozukaidelcheckpoint.dat"
+           organization is indexed access mode is random
+           record key is chk-key
+           file status is delcheckpoint-file-fs.
+        select notify-file assign to "kozukainotify.txt"
+           organization line sequential
+           file status is notify-file-fs.
        DATA                  DIVISION.
        FILE                  SECTION.
        fd kozukai-file.
        copy kozukaifile.
-    
-       WORKING-STORAGE SECTION. 
+
+       fd category-file.
+       copy categoryfile.
+
+       fd kozukai-history-file.
+       copy kozukaihistoryfile.
+
+       fd credentials-file.
+       copy credentialsfile.
+
+       fd delcheckpoint-file.
+       copy delcheckpointfile.
+
+       fd notify-file.
+       copy kozukainotifyfile.
+
+       WORKING-STORAGE SECTION.
 
        copy kozukaiwebif.
 
+       copy auditlog.
+
+       copy webqueryguard.
+
        copy web-lock.
 
        77   w-x pic x.
@@ -25,23 +63,156 @@
        77 rc     pic s9(10) binary.
 
        01 kozukai-file-fs  pic 9(2).
+       01 category-file-fs pic 9(2).
+       01 history-file-fs  pic 9(2).
+       01 credentials-file-fs pic 9(2).
+       01 delcheckpoint-file-fs pic 9(2).
+       01 wchk-start          pic 9(02) value zero.
+       01 notify-file-fs      pic 9(2).
+       01 wnotify-thresh      pic s9(09) value 50000.
+       01 wenv-notifythresh   pic x(09) value space.
+       01 wnow-date        pic x(08).
+       01 wnow-time        pic x(06).
 
        01 i  pic 9(10).
        01 kozukai-eof      pic x(3) value space.
-       01 logwrite-rec.
-        02 logwrite-dat  pic x(80).
-        02 filler  pic x value low-value.
+       01 wsearch-key.
+        02 wsearch-date-rec pic x(08).
+        02 wsearch-date-sec pic 9(02).
+       01 wprior-balance    pic s9(10).
+       01 wpage-dir         pic x value space.
+       01 wprecount         pic 9(10).
+       01 wwindow-count     pic 9(02).
+       01 woffset           pic 9(02).
+       01 j                 pic 9(02).
+       01 category-ok-flag  pic x value 'N'.
+        88 category-ok        value 'Y'.
+        88 category-not-ok    value 'N'.
+       01 money-ok-flag      pic x value 'N'.
+        88 money-ok            value 'Y'.
+        88 money-not-ok        value 'N'.
+       01 login-ok-flag      pic x value 'N'.
+        88 login-ok             value 'Y'.
+        88 login-not-ok         value 'N'.
+       01 wmoney-max         pic s9(09) value 1000000.
+       01 filter-ok-flag     pic x value 'Y'.
+        88 filter-ok           value 'Y'.
+        88 filter-not-ok       value 'N'.
+       01 wmonth-out-total   pic s9(10).
+       01 wbudget-month      pic x(06).
+       01 wbudget-category   pic x(20).
+
+      *----------------------------------------------------------------
+      *  currency-rate-tab  -  fixed conversion rates to JPY, kept in
+      *  step with kozukaisummary.cob's own table, so a foreign-
+      *  currency OUT entry rolls into the category's JPY budget total
+      *  at its converted value instead of its face value
+      *----------------------------------------------------------------
+       01 currency-rate-list.
+        02 filler pic x(03) value 'JPY'.
+        02 filler pic 9(06)v99 value 000001.00.
+        02 filler pic x(03) value 'USD'.
+        02 filler pic 9(06)v99 value 000150.00.
+        02 filler pic x(03) value 'EUR'.
+        02 filler pic 9(06)v99 value 000160.00.
+        02 filler pic x(03) value 'GBP'.
+        02 filler pic 9(06)v99 value 000190.00.
+       01 currency-rate-tab redefines currency-rate-list.
+        02 currency-rate-entry occurs 4.
+         03 currency-rate-code  pic x(03).
+         03 currency-rate-value pic 9(06)v99.
+
+       01 wexch-rate         pic 9(06)v99.
+       01 wexch-k            pic 9(03).
+       01 wmoney-jpy         pic s9(10).
+       01 wwrite-fs          pic 9(2).
+       01 wmax-rows          pic 9(02) value 30.
+       01 wpage-size         pic 9(02) value 10.
+       01 wenv-pagesize      pic x(04) value space.
+       01 wenv-pagesize-num  pic 9(04).
+       01 wenv-locktmo       pic x(04) value space.
+       01 wenv-locktmo-num   pic 9(04).
 
        PROCEDURE             DIVISION.
        MAIN-PROC             SECTION.
        MAIN-PROC-1.
 
+          perform GET-PAGE-SIZE.
+          perform GET-NOTIFY-THRESHOLD.
+
           call 'WEB_GET_QUERY_STRING'.
           call 'WEB_POP' using kozukai-web-if.
           if wscreenname of kozukai-web-if = space then
             move 'kozukai.html' to wscreenname of kozukai-web-if
           end-if.
 
+          move 'HIT' to audit-operation
+          move wscreenname of kozukai-web-if to audit-key
+          move space to audit-before-detail
+          move space to audit-after-detail
+          perform AUDIT-WRITE.
+
+          move 'NOTE' to wqg-name-key
+          move 40     to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'NOTE' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than NOTE field pic x(40)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'CATEGORY' to wqg-name-key
+          move 20         to wqg-max-len
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'CATEGORY' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than CATEGORY field pic x(20)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'MEMBER' to wqg-name-key
+          move 20       to wqg-max-len
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'MEMBER' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than MEMBER field pic x(20)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'USERNAME' to wqg-name-key
+          move 20         to wqg-max-len
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'USERNAME' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than USERNAME field pic x(20)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'PASSWORD' to wqg-name-key
+          move 20         to wqg-max-len
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'PASSWORD' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than PASSWORD field pic x(20)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
           move corr kozukai-web-if to kozukai-web-in.
 
       *    display 'delete1:' delete1 of kozukai-web-if ':'.
@@ -49,78 +220,239 @@
 
           initialize kozukai-rec.
 
-          move 'kozukai_lock'   to lc-lock-file.
-          set  lc-lock-exclusive to true.
-          call 'WEB_LOCK' using lc-web-lock rc.
           if wmode of kozukai-web-in = space then
             move '参照' to wmode of kozukai-web-in
           end-if.
+
+          move 'kozukai_lock'   to lc-lock-file.
+          evaluate wmode of kozukai-web-in
+           when '参照'
+           when '次ページ'
+           when '前ページ'
+             set  lc-lock-share to true
+           when other
+             set  lc-lock-exclusive to true
+          end-evaluate.
+          perform GET-LOCK-TIMEOUT.
+          call 'WEB_LOCK' using lc-web-lock rc.
+          if rc not = zero then
+            move 'kozukai.html' to wscreenname of kozukai-web-in
+            string 'ロックを取得できないため'
+                     delimited size
+                   '処理を中断しました'
+                     delimited size
+              into werrmsg of kozukai-web-in
+            end-string
+            move corr kozukai-web-in to kozukai-web-ot
+            move corr kozukai-web-ot to kozukai-web-if
+          else
           evaluate wmode of kozukai-web-in
            when '参照'
              perform select-proc
 
+           when '次ページ'
+             perform select-proc
+
+           when '前ページ'
+             perform select-proc
+
            when '追加'
-             move wdate-rec of kozukai-web-in
-                   to wdate-rec of kozukai-rec
-             move wdate-sec     of kozukai-web-in
-                   to wdate-sec of kozukai-rec
-             move wcategory of kozukai-web-in
-                   to wcategory of kozukai-rec
-             move in-or-out of kozukai-web-in
-                   to in-or-out of kozukai-rec
-             move money     of kozukai-web-in
-                   to money of kozukai-rec
-             move note     of kozukai-web-in
-                   to note of kozukai-rec
-             open extend kozukai-file
-             if kozukai-file-fs not = zero then
-               open output kozukai-file
-             end-if
-             write kozukai-rec
+             perform CHECK-LOGIN
+             if login-not-ok then
+               move 'kozukai.html'  to wscreenname of kozukai-web-in
+               move '認証エラーです'
+                    to werrmsg of kozukai-web-in
+               perform select-proc
+             else
+             perform CHECK-CATEGORY
+             perform CHECK-MONEY
+             if category-not-ok then
+               move 'kozukai.html'  to wscreenname of kozukai-web-in
+               move '未登録の分類です'
+                    to werrmsg of kozukai-web-in
+               perform select-proc
+             else
+             if money-not-ok then
+               move 'kozukai.html'  to wscreenname of kozukai-web-in
+               move '金額が不正です'
+                    to werrmsg of kozukai-web-in
+               perform select-proc
+             else
+               move wdate-rec of kozukai-web-in
+                     to wdate-rec of kozukai-rec
+               move wdate-sec     of kozukai-web-in
+                     to wdate-sec of kozukai-rec
+               move wcategory of kozukai-web-in
+                     to wcategory of kozukai-rec
+               move in-or-out of kozukai-web-in
+                     to in-or-out of kozukai-rec
+               move money     of kozukai-web-in
+                     to money of kozukai-rec
+               move note     of kozukai-web-in
+                     to note of kozukai-rec
+               move wmember  of kozukai-web-in
+                     to wmember of kozukai-rec
+               move wcurrency of kozukai-web-in
+                     to wcurrency of kozukai-rec
+               if wcurrency of kozukai-rec = space
+                 move 'JPY' to wcurrency of kozukai-rec
+               end-if
+               open extend kozukai-file
+               if kozukai-file-fs not = zero then
+                 open output kozukai-file
+               end-if
+               write kozukai-rec
+               move kozukai-file-fs to wwrite-fs
+               close kozukai-file
+
+               if wwrite-fs not = zero then
+                 move 'kozukai.html'  to wscreenname of kozukai-web-in
+                 move '重複キーのため登録できません'
+                      to werrmsg of kozukai-web-in
+                 perform select-proc
+               else
+                 move 'ADD' to audit-operation
+                 move kozukai-key of kozukai-rec to audit-key
+                 move space to audit-before-category
+                 move space to audit-before-inorout
+                 move zero  to audit-before-money
+                 move space to audit-before-note
+                 move wcategory of kozukai-rec to audit-after-category
+                 move in-or-out of kozukai-rec to audit-after-inorout
+                 move money     of kozukai-rec to audit-after-money
+                 move note      of kozukai-rec to audit-after-note
+                 perform AUDIT-WRITE
+
+                 perform CHECK-BUDGET
+                 perform NOTIFY-IF-LARGE
+
+                 perform select-proc
+               end-if
+             end-if
+             end-if
+             end-if
+           when 'UPDATE'
+             perform CHECK-LOGIN
+             if login-not-ok then
+               move 'kozukai.html'  to wscreenname of kozukai-web-in
+               move '認証エラーです'
+                    to werrmsg of kozukai-web-in
+               perform select-proc
+             else
+             open i-o kozukai-file
+             move wdate-rec of kozukai-web-in to wsearch-date-rec
+             move wdate-sec of kozukai-web-in to wsearch-date-sec
+             move wsearch-date-rec to kozukai-key of kozukai-rec(1:8)
+             move wsearch-date-sec to wdate-sec   of kozukai-rec
+
+             start kozukai-file
+                key is >= kozukai-key of kozukai-rec
+
+             read kozukai-file
+
+             if kozukai-file-fs = zero
+                and wdate-rec of kozukai-rec = wsearch-date-rec
+                and wdate-sec of kozukai-rec = wsearch-date-sec then
+
+               move 'UPDATE' to audit-operation
+               move kozukai-key of kozukai-rec to audit-key
+               move wcategory of kozukai-rec
+                              to audit-before-category
+               move in-or-out of kozukai-rec
+                              to audit-before-inorout
+               move money     of kozukai-rec
+                              to audit-before-money
+               move note      of kozukai-rec
+                              to audit-before-note
+
+               move wcategory of kozukai-web-in to wcategory of
+                                                    kozukai-rec
+               move in-or-out of kozukai-web-in to in-or-out of
+                                                    kozukai-rec
+               move money     of kozukai-web-in to money     of
+                                                    kozukai-rec
+               move note      of kozukai-web-in to note      of
+                                                    kozukai-rec
+               move wmember   of kozukai-web-in to wmember   of
+                                                    kozukai-rec
+               move wcurrency of kozukai-web-in to wcurrency of
+                                                    kozukai-rec
+               if wcurrency of kozukai-rec = space
+                 move 'JPY' to wcurrency of kozukai-rec
+               end-if
+               rewrite kozukai-rec
+
+               move wcategory of kozukai-rec to audit-after-category
+               move in-or-out of kozukai-rec to audit-after-inorout
+               move money     of kozukai-rec to audit-after-money
+               move note      of kozukai-rec to audit-after-note
+               perform AUDIT-WRITE
+             end-if
              close kozukai-file
              perform select-proc
-           when 'UPDATE'
-             continue
+             end-if
            when '更新選択'
              open input kozukai-file
-             move wdate-rec of kozukai-web-in
-                   to kozukai-key of kozukai-rec(1:8)
-             move wdate-sec of kozukai-web-in
-                   to wdate-sec   of kozukai-rec
+             move wdate-rec of kozukai-web-in to wsearch-date-rec
+             move wdate-sec of kozukai-web-in to wsearch-date-sec
+             move wsearch-date-rec to kozukai-key of kozukai-rec(1:8)
+             move wsearch-date-sec to wdate-sec   of kozukai-rec
 
              start kozukai-file
                 key is >= kozukai-key of kozukai-rec
 
              read kozukai-file
 
-             move wdate-rec of kozukai-rec(1:8) to 
-                               wdate-rec of kozukai-web-in
-             move wdate-sec of kozukai-rec to 
-                               wdate-sec of kozukai-web-in
-             move wcategory of kozukai-rec to 
-                               wcategory of kozukai-web-in
-             move in-or-out of kozukai-rec to
-                               in-or-out of kozukai-web-in
-             move money     of kozukai-rec to
-                               money     of kozukai-web-in
-             move note      of kozukai-rec to
-                               note      of kozukai-web-in
+             if kozukai-file-fs = zero
+                and wdate-rec of kozukai-rec = wsearch-date-rec
+                and wdate-sec of kozukai-rec = wsearch-date-sec then
+
+               move wdate-rec of kozukai-rec(1:8) to
+                                 wdate-rec of kozukai-web-in
+               move wdate-sec of kozukai-rec to
+                                 wdate-sec of kozukai-web-in
+               move wcategory of kozukai-rec to
+                                 wcategory of kozukai-web-in
+               move in-or-out of kozukai-rec to
+                                 in-or-out of kozukai-web-in
+               move money     of kozukai-rec to
+                                 money     of kozukai-web-in
+               move note      of kozukai-rec to
+                                 note      of kozukai-web-in
+               move wmember   of kozukai-rec to
+                                 wmember   of kozukai-web-in
+               move wcurrency of kozukai-rec to
+                                 wcurrency of kozukai-web-in
+             else
+               move 'kozukai.html'  to wscreenname of kozukai-web-in
+               move '該当する明細が見つかりません'
+                    to werrmsg of kozukai-web-in
+             end-if
 
              move corr kozukai-web-in to kozukai-web-ot
              move corr kozukai-web-ot to kozukai-web-if
              close kozukai-file
            when '削除'
+             perform CHECK-LOGIN
+             if login-not-ok then
+               move 'kozukai.html'  to wscreenname of kozukai-web-in
+               move '認証エラーです'
+                    to werrmsg of kozukai-web-in
+               perform select-proc
+             else
+             if wconfirm of kozukai-web-in = 'Y' then
       *       display '------------------------------------'
       *       display ':' delete1 of kozukai-web-if ':'
+             perform GET-CHECKPOINT
              open i-o kozukai-file
-             perform varying i from 1 by +1 until i > 10 
+             perform varying i from 1 by +1 until i > wpage-size
+               if i <= wchk-start then
+                 move space to delete-array(i)
+               else
                if  delete-array (i) not = space then
                  move delete-array (i) to
                      kozukai-key of kozukai-rec
 
-                 move delete-array(i) to logwrite-dat
-                 call 'WEB_LOGWRITE' using logwrite-rec
-
                  start kozukai-file
                    key is >= kozukai-key of kozukai-rec
 
@@ -128,60 +460,702 @@
 
                  if kozukai-file-fs = zero then
                    if kozukai-key = delete-array(i) then
+                     move 'DELETE' to audit-operation
+                     move kozukai-key of kozukai-rec to audit-key
+                     move wcategory of kozukai-rec
+                                    to audit-before-category
+                     move in-or-out of kozukai-rec
+                                    to audit-before-inorout
+                     move money     of kozukai-rec
+                                    to audit-before-money
+                     move note      of kozukai-rec
+                                    to audit-before-note
+                     move space to audit-after-category
+                     move space to audit-after-inorout
+                     move zero  to audit-after-money
+                     move space to audit-after-note
+                     perform AUDIT-WRITE
+
+                     perform ARCHIVE-DELETED-ROW
                      delete kozukai-file
+                     perform SET-CHECKPOINT
                    end-if
                  end-if
                  move space to delete-array(i)
       *          display 'kozukai-file-fs:' kozukai-file-fs ':'
                end-if
+               end-if
              end-perform
+             perform CLEAR-CHECKPOINT
              close kozukai-file
+             else
+               move 'kozukai.html'  to wscreenname of kozukai-web-in
+               string '選択した明細を削除します。'
+                        delimited size
+                      'もう一度削除を実行してください'
+                        delimited size
+                 into werrmsg of kozukai-web-in
+               end-string
+             end-if
              perform select-proc
-          end-evaluate.
+             end-if
+          end-evaluate
+          end-if.
 
           call 'WEB_PUSH' using kozukai-web-if.
           call 'WEB_SHOW'.
 
-          call 'WEB_UNLOCK' using lc-web-lock rc.
+          if rc = zero
+            call 'WEB_UNLOCK' using lc-web-lock rc
+          end-if.
           STOP RUN.
 
        select-proc section.
-             move sel-date-rec of kozukai-web-in 
-                            to wdate-rec of kozukai-rec
-             move sel-date-sec of kozukai-web-in
-                            to wdate-sec of kozukai-rec
-             open input kozukai-file
-             move sel-date-rec of kozukai-web-in 
-                         to wdate-rec of kozukai-rec
-             move sel-date-sec of kozukai-web-in
-                         to wdate-sec of kozukai-rec
-             start kozukai-file
-                key is >= kozukai-key of kozukai-rec
-             end-start
+             evaluate wmode of kozukai-web-in
+              when '次ページ'
+                move wpage-key of kozukai-web-in to wsearch-key
+                move 'F' to wpage-dir
+              when '前ページ'
+                move wpage-key of kozukai-web-in to wsearch-key
+                move 'B' to wpage-dir
+              when other
+                move sel-date-rec of kozukai-web-in
+                                  to wsearch-date-rec
+                move sel-date-sec of kozukai-web-in
+                                  to wsearch-date-sec
+                move 'S' to wpage-dir
+             end-evaluate
+
+             move zero  to wprior-balance
+             move zero  to wprecount
+             move zero  to wwindow-count
              initialize table-rec
              move space to kozukai-eof
-             read kozukai-file
+             move space to wnext-key of kozukai-web-ot
+             move space to wprev-key of kozukai-web-ot
+
+             open input kozukai-file
+
+             read kozukai-file next record
                at end move 'EOF' to kozukai-eof
              end-read
-             perform varying i from 1 by +1  until i > 10 
-                                 or kozukai-eof = 'EOF'
-               move kozukai-rec to table-array (i)
-               read kozukai-file
+
+             if wpage-dir = 'B'
+               perform FILL-BACKWARD
+             else
+               perform FILL-FORWARD
+             end-if
+
+             close kozukai-file
+
+             move corr kozukai-web-in to kozukai-web-ot
+
+             move corr kozukai-web-ot to kozukai-web-if .
+
+             exit.
+
+      *----------------------------------------------------------------
+      *  FILL-FORWARD  -  skip records ahead of the page anchor while
+      *  folding them into the running balance, then fill table-array
+      *  with the next 10 rows starting at (or after) the anchor
+      *----------------------------------------------------------------
+       FILL-FORWARD section.
+             perform until kozukai-eof = 'EOF'
+                or (wpage-dir = 'S' and kozukai-key not < wsearch-key)
+                or (wpage-dir = 'F' and kozukai-key >     wsearch-key)
+               perform ADD-SIGNED-MONEY
+               perform CHECK-FILTER
+               if filter-ok
+                 add 1 to wprecount
+               end-if
+               read kozukai-file next record
+                 at end move 'EOF' to kozukai-eof
+               end-read
+             end-perform
+
+             if wprecount > zero
+               move kozukai-key of kozukai-rec to wprev-key of
+                                                   kozukai-web-ot
+             end-if
+
+             perform until wwindow-count = wpage-size
+                or kozukai-eof = 'EOF'
+               perform ADD-SIGNED-MONEY
+               perform CHECK-FILTER
+               if filter-ok
+                 add 1 to wwindow-count
+                 move wwindow-count to i
+                 move kozukai-key of kozukai-rec
+                                  to tbl-key   (i)
+                 move wcategory   of kozukai-rec
+                                  to wcategory of table-array (i)
+                 move in-or-out   of kozukai-rec
+                                  to in-or-out of table-array (i)
+                 move money       of kozukai-rec
+                                  to money     of table-array (i)
+                 move note        of kozukai-rec
+                                  to note      of table-array (i)
+                 move wmember     of kozukai-rec
+                                  to wmember   of table-array (i)
+                 move wcurrency   of kozukai-rec
+                                  to wcurrency of table-array (i)
+                 move wprior-balance
+                                  to tbl-balance (i)
+               end-if
+               read kozukai-file next record
                  at end
                   move 'EOF' to kozukai-eof
                end-read
-                
+             end-perform
+
+             if wwindow-count = wpage-size and kozukai-eof not = 'EOF'
+               move tbl-key (wpage-size) to wnext-key of kozukai-web-ot
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  FILL-BACKWARD  -  a first forward pass folds every row ahead
+      *  of the page anchor into the running balance (the balance is
+      *  cumulative from the start of the file, so this much can't be
+      *  skipped); the page itself is then fetched directly with a
+      *  descending START and READ PREVIOUS instead of scanning from
+      *  the top of the file a second time
+      *----------------------------------------------------------------
+       FILL-BACKWARD section.
+             perform until kozukai-eof = 'EOF'
+                     or kozukai-key not < wsearch-key
+               perform ADD-SIGNED-MONEY
+               perform CHECK-FILTER
+               if filter-ok
+                 add 1 to wprecount
+               end-if
+               read kozukai-file next record
+                 at end move 'EOF' to kozukai-eof
+               end-read
+             end-perform
+
+             move space to kozukai-eof
+             move wsearch-key to kozukai-key of kozukai-rec
+
+             start kozukai-file
+                key is < kozukai-key of kozukai-rec
+               invalid key
+                 move 'EOF' to kozukai-eof
+             end-start
+
+             if kozukai-eof not = 'EOF'
+               read kozukai-file previous record
+                 at end move 'EOF' to kozukai-eof
+               end-read
+             end-if
+
+             perform until kozukai-eof = 'EOF'
+                     or wwindow-count = wpage-size
+               perform CHECK-FILTER
+               if filter-ok
+                 add 1 to wwindow-count
+                 compute woffset = wpage-size - wwindow-count + 1
+                 move kozukai-key of kozukai-rec to tbl-key (woffset)
+                 move wcategory   of kozukai-rec
+                                  to wcategory of table-array (woffset)
+                 move in-or-out   of kozukai-rec
+                                  to in-or-out of table-array (woffset)
+                 move money       of kozukai-rec
+                                  to money     of table-array (woffset)
+                 move note        of kozukai-rec
+                                  to note      of table-array (woffset)
+                 move wmember     of kozukai-rec
+                                  to wmember   of table-array (woffset)
+                 move wcurrency   of kozukai-rec
+                                  to wcurrency of table-array (woffset)
+                 move wprior-balance to tbl-balance (woffset)
+               end-if
+               perform SUBTRACT-SIGNED-MONEY
+               read kozukai-file previous record
+                 at end move 'EOF' to kozukai-eof
+               end-read
+             end-perform
+
+             if wwindow-count < wpage-size
+               perform WINDOW-COMPACT
+             end-if
+
+             if wwindow-count > 0
+               move wsearch-key to wnext-key of kozukai-web-ot
+             end-if
+             if wprecount > wwindow-count
+               move tbl-key (1) to wprev-key of kozukai-web-ot
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  SUBTRACT-SIGNED-MONEY  -  the reverse of ADD-SIGNED-MONEY,
+      *  used while walking kozukai-rec backward through the file so
+      *  the running balance unwinds one row at a time
+      *----------------------------------------------------------------
+       SUBTRACT-SIGNED-MONEY section.
+             if in-or-out of kozukai-rec = '1'
+               subtract money of kozukai-rec from wprior-balance
+             else
+               add money of kozukai-rec to wprior-balance
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  WINDOW-COMPACT  -  a partly-filled backward window is kept
+      *  right-justified in table-array; slide it down to start at
+      *  row 1 so the display always begins at the top of the screen
+      *----------------------------------------------------------------
+       WINDOW-COMPACT section.
+             compute woffset = wpage-size - wwindow-count
+             perform varying i from 1 by +1 until i > wwindow-count
+               compute j = i + woffset
+               move tbl-key (j)  to tbl-key (i)
+               move wcategory   of table-array (j)
+                                to wcategory   of table-array (i)
+               move in-or-out   of table-array (j)
+                                to in-or-out   of table-array (i)
+               move money       of table-array (j)
+                                to money       of table-array (i)
+               move note        of table-array (j)
+                                to note        of table-array (i)
+               move wmember     of table-array (j)
+                                to wmember     of table-array (i)
+               move wcurrency   of table-array (j)
+                                to wcurrency   of table-array (i)
+               move tbl-balance (j) to tbl-balance (i)
+             end-perform
+             compute j = wwindow-count + 1
+             perform varying i from j by +1 until i > wpage-size
+               initialize table-array (i)
+               move space to tbl-key (i)
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  ADD-SIGNED-MONEY  -  fold money of kozukai-rec into the
+      *  running balance according to the in-or-out flag
+      *----------------------------------------------------------------
+       ADD-SIGNED-MONEY section.
+             if in-or-out of kozukai-rec = '1'
+               add money of kozukai-rec to wprior-balance
+             else
+               subtract money of kozukai-rec from wprior-balance
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  ARCHIVE-DELETED-ROW  -  copy the current kozukai-rec (still
+      *  in the FD buffer, keyed the same as the live record) into
+      *  kozukai-history-file before the caller deletes it, so a
+      *  mis-click can be recovered later
+      *----------------------------------------------------------------
+       ARCHIVE-DELETED-ROW section.
+             accept wnow-date from date yyyymmdd.
+             accept wnow-time from time.
+
+             move kozukai-key of kozukai-rec to hist-key
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into hist-deleted-at
+             end-string
+             move wcategory of kozukai-rec to hist-category
+             move in-or-out of kozukai-rec to hist-in-or-out
+             move money     of kozukai-rec to hist-money
+             move note      of kozukai-rec to hist-note
+             move wmember   of kozukai-rec to hist-member
+             move wcurrency of kozukai-rec to hist-currency
+
+             open extend kozukai-history-file
+             if history-file-fs not = zero then
+               open output kozukai-history-file
+             end-if
+             write kozukai-history-rec
+             close kozukai-history-file
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-BUDGET  -  after an OUT entry posts, compare this
+      *  month's OUT total for its category (converted to JPY via
+      *  LOOKUP-EXCHANGE-RATE, since a foreign-currency entry cannot
+      *  be compared against the budget at face value) against the
+      *  category's monthly budget and raise a non-blocking warning
+      *  if it's over
+      *----------------------------------------------------------------
+       CHECK-BUDGET section.
+             move space to werrmsg of kozukai-web-in
+             if in-or-out of kozukai-rec = '2'
+               move wcategory of kozukai-rec to category-key
+               open input category-file
+               if category-file-fs = zero
+                 read category-file
+                   invalid key continue
+                   not invalid key
+                     if category-budget > zero
+                       perform SUM-MONTH-OUT
+                       if wmonth-out-total > category-budget
+                         move '今月の予算を超過しています'
+                              to werrmsg of kozukai-web-in
+                       end-if
+                     end-if
+                 end-read
+                 close category-file
+               end-if
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  SUM-MONTH-OUT  -  total the OUT-flagged money for the same
+      *  category and calendar month as the current kozukai-rec
+      *----------------------------------------------------------------
+       SUM-MONTH-OUT section.
+             move zero to wmonth-out-total
+             move wdate-rec of kozukai-rec (1:6) to wbudget-month
+             move wcategory of kozukai-rec to wbudget-category
+
+             open input kozukai-file
+             move space to kozukai-eof
+             read kozukai-file next record
+               at end move 'EOF' to kozukai-eof
+             end-read
+             perform until kozukai-eof = 'EOF'
+               if wdate-rec of kozukai-rec (1:6) = wbudget-month
+                  and wcategory of kozukai-rec = wbudget-category
+                  and in-or-out of kozukai-rec = '2'
+                 perform LOOKUP-EXCHANGE-RATE
+                 compute wmoney-jpy = money of kozukai-rec * wexch-rate
+                 add wmoney-jpy to wmonth-out-total
+               end-if
+               read kozukai-file next record
+                 at end move 'EOF' to kozukai-eof
+               end-read
              end-perform
              close kozukai-file
+             exit.
 
-             move corr kozukai-web-in to kozukai-web-ot
+      *----------------------------------------------------------------
+      *  LOOKUP-EXCHANGE-RATE  -  translate wcurrency of kozukai-rec
+      *  into its JPY conversion rate; an unrecognized or blank
+      *  currency code is treated as JPY (rate 1.00)
+      *----------------------------------------------------------------
+       LOOKUP-EXCHANGE-RATE section.
+             move 1.00 to wexch-rate
+             if wcurrency of kozukai-rec not = space then
+               perform varying wexch-k from 1 by 1 until wexch-k > 4
+                 if currency-rate-code (wexch-k) =
+                    wcurrency of kozukai-rec
+                   move currency-rate-value (wexch-k) to wexch-rate
+                   exit perform
+                 end-if
+               end-perform
+             end-if
+             exit.
 
-             move corr kozukai-web-ot to kozukai-web-if .
+      *----------------------------------------------------------------
+      *  CHECK-FILTER  -  test the current kozukai-rec against the
+      *  optional wfilter-category/wfilter-inorout/wfilter-member
+      *  browse filters; a space filter field matches everything
+      *----------------------------------------------------------------
+       CHECK-FILTER section.
+             set filter-ok to true
+             if wfilter-category of kozukai-web-in not = space
+                and wfilter-category of kozukai-web-in not =
+                    wcategory of kozukai-rec
+               set filter-not-ok to true
+             end-if
+             if wfilter-inorout of kozukai-web-in not = space
+                and wfilter-inorout of kozukai-web-in not =
+                    in-or-out of kozukai-rec
+               set filter-not-ok to true
+             end-if
+             if wfilter-member of kozukai-web-in not = space
+                and wfilter-member of kozukai-web-in not =
+                    wmember of kozukai-rec
+               set filter-not-ok to true
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-MONEY  -  reject a zero, negative, or absurdly large
+      *  money of kozukai-web-in before it is allowed to post
+      *----------------------------------------------------------------
+       CHECK-MONEY section.
+             set money-not-ok to true
+             if money of kozukai-web-in > zero
+                and money of kozukai-web-in <= wmoney-max then
+               set money-ok to true
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  AUDIT-WRITE  -  stamp the program/timestamp onto audit-rec
+      *  (operation/key/before/after already set by the caller) and
+      *  hand it to the CGI framework's log writer
+      *----------------------------------------------------------------
+       AUDIT-WRITE section.
+             move 'kozukaiupdate' to audit-program
+             accept wnow-date from date yyyymmdd.
+             accept wnow-time from time.
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move space to audit-user
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-QUERY-OVERFLOW  -  wrapper performed around WEB_POP:
+      *  walk the raw QUERY_STRING looking for wqg-name-key and flag
+      *  wqg-overflow when its value is longer than wqg-max-len, so a
+      *  value WEB_POP would otherwise truncate in silence gets
+      *  noticed instead. The matching value is run through
+      *  DECODE-QS-LEN first, since WEB_POP itself URL-decodes before
+      *  storing a value and comparing the still-encoded length would
+      *  routinely misfire on Japanese content, which encodes at
+      *  roughly three times its decoded character count.
+      *----------------------------------------------------------------
+       CHECK-QUERY-OVERFLOW section.
+             set wqg-no-overflow to true
+             set wqg-not-eof to true
+             move length of wqg-query-string to wqg-qs-len
+             perform until wqg-qs-len = zero
+                        or wqg-query-string (wqg-qs-len:1) not = space
+               subtract 1 from wqg-qs-len
+             end-perform
+             move 1 to wqg-ptr
+             perform until wqg-eof
+               move space to wqg-token
+               move zero  to wqg-token-len
+               if wqg-ptr > wqg-qs-len then
+                 set wqg-eof to true
+               else
+                 unstring wqg-query-string (1:wqg-qs-len)
+                   delimited by '&'
+                   into wqg-token count in wqg-token-len
+                   with pointer wqg-ptr
+                 end-unstring
+                 if wqg-token-len = zero then
+                   set wqg-eof to true
+                 else
+                   move space to wqg-tok-name  wqg-tok-value
+                   move zero  to wqg-tok-name-len wqg-tok-value-len
+                   unstring wqg-token (1:wqg-token-len) delimited by '='
+                     into wqg-tok-name  count in wqg-tok-name-len
+                          wqg-tok-value count in wqg-tok-value-len
+                   end-unstring
+                   if wqg-tok-name-len > zero
+                      and wqg-tok-name (1:wqg-tok-name-len) =
+                          wqg-name-key then
+                     perform DECODE-QS-LEN
+                     if wqg-dec-len > wqg-max-len then
+                       set wqg-overflow to true
+                       set wqg-eof to true
+                     end-if
+                   end-if
+                 end-if
+               end-if
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  DECODE-QS-LEN  -  count wqg-dec-len as the URL-decoded length
+      *  of wqg-tok-value (1:wqg-tok-value-len): each '%XX' triplet
+      *  collapses to one decoded character, same as WEB_POP's own
+      *  decoding, so the overflow check compares like-for-like
+      *  against wqg-max-len instead of the raw encoded byte count
+      *----------------------------------------------------------------
+       DECODE-QS-LEN section.
+             move zero to wqg-dec-len
+             move 1    to wqg-dec-i
+             perform until wqg-dec-i > wqg-tok-value-len
+               if wqg-tok-value (wqg-dec-i:1) = '%'
+                  and wqg-dec-i + 2 <= wqg-tok-value-len then
+                 add 3 to wqg-dec-i
+               else
+                 add 1 to wqg-dec-i
+               end-if
+               add 1 to wqg-dec-len
+             end-perform
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-CATEGORY  -  confirm wcategory of kozukai-web-in exists
+      *  in the category master before an add is allowed to write
+      *----------------------------------------------------------------
+       CHECK-CATEGORY section.
+             set category-not-ok to true
+             if wcategory of kozukai-web-in not = space then
+               move wcategory of kozukai-web-in to category-key
+               open input category-file
+               if category-file-fs = zero then
+                 read category-file
+                   invalid key set category-not-ok to true
+                   not invalid key set category-ok to true
+                 end-read
+                 close category-file
+               end-if
+             end-if
+             exit.
 
+      *----------------------------------------------------------------
+      *  GET-CHECKPOINT  -  read the bulk-delete progress marker left
+      *  by a previous run of this batch; a missing file or row means
+      *  no delete was in progress, so start from the beginning
+      *----------------------------------------------------------------
+       GET-CHECKPOINT section.
+             move zero to wchk-start
+             move 'DELBATCH' to chk-key
+             open input delcheckpoint-file
+             if delcheckpoint-file-fs = zero then
+               read delcheckpoint-file
+                 invalid key continue
+                 not invalid key move chk-last-index to wchk-start
+               end-read
+               close delcheckpoint-file
+             end-if
              exit.
 
+      *----------------------------------------------------------------
+      *  SET-CHECKPOINT  -  record that delete-array index i has just
+      *  been successfully removed, so a killed process can be told
+      *  how far the batch got
+      *----------------------------------------------------------------
+       SET-CHECKPOINT section.
+             move 'DELBATCH' to chk-key
+             move i to chk-last-index
+             accept wnow-date from date yyyymmdd.
+             accept wnow-time from time.
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into chk-updated
+             end-string
+             open i-o delcheckpoint-file
+             if delcheckpoint-file-fs not = zero then
+               open output delcheckpoint-file
+             end-if
+             rewrite delcheckpoint-rec
+               invalid key write delcheckpoint-rec
+             end-rewrite
+             close delcheckpoint-file
+             exit.
 
+      *----------------------------------------------------------------
+      *  CLEAR-CHECKPOINT  -  the batch ran to completion, so there is
+      *  nothing left to resume; reset the marker for the next run
+      *----------------------------------------------------------------
+       CLEAR-CHECKPOINT section.
+             move 'DELBATCH' to chk-key
+             move zero to chk-last-index
+             open i-o delcheckpoint-file
+             if delcheckpoint-file-fs not = zero then
+               open output delcheckpoint-file
+             end-if
+             rewrite delcheckpoint-rec
+               invalid key write delcheckpoint-rec
+             end-rewrite
+             close delcheckpoint-file
+             exit.
 
+      *----------------------------------------------------------------
+      *  GET-NOTIFY-THRESHOLD  -  wnotify-thresh defaults to 50000;
+      *  KOZUKAI_NOTIFY_THRESHOLD lets an installation raise or lower
+      *  the OUT amount that triggers an outbound notification
+      *----------------------------------------------------------------
+       GET-NOTIFY-THRESHOLD section.
+             move 50000 to wnotify-thresh
+             accept wenv-notifythresh
+                    from environment 'KOZUKAI_NOTIFY_THRESHOLD'
+             if wenv-notifythresh not = space
+                and wenv-notifythresh is numeric then
+               move wenv-notifythresh to wnotify-thresh
+             end-if
+             exit.
 
+      *----------------------------------------------------------------
+      *  NOTIFY-IF-LARGE  -  drop a row to the outbound notification
+      *  file whenever the just-added kozukai-rec is an OUT entry over
+      *  wnotify-thresh, for a separate notifier process to pick up
+      *----------------------------------------------------------------
+       NOTIFY-IF-LARGE section.
+             if in-or-out of kozukai-rec = '2'
+                and money of kozukai-rec > wnotify-thresh then
+               move wdate-rec of kozukai-rec to notify-date-rec
+               move wdate-sec of kozukai-rec to notify-date-sec
+               move wcategory of kozukai-rec to notify-category
+               move money     of kozukai-rec to notify-money
+               move wcurrency of kozukai-rec to notify-currency
+               move wmember   of kozukai-rec to notify-member
+               move note      of kozukai-rec to notify-note
+               accept wnow-date from date yyyymmdd
+               accept wnow-time from time
+               string wnow-date delimited size
+                      wnow-time delimited size
+                 into notify-timestamp
+               end-string
 
+               open extend notify-file
+               if notify-file-fs not = zero then
+                 open output notify-file
+               end-if
+               write notify-rec
+               close notify-file
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  CHECK-LOGIN  -  confirm wusername/wpassword of kozukai-web-in
+      *  match a row in the credentials master before add, update, or
+      *  delete is allowed to run; '参照' viewing needs no login
+      *----------------------------------------------------------------
+       CHECK-LOGIN section.
+             set login-not-ok to true
+             if wusername of kozukai-web-in not = space then
+               move wusername of kozukai-web-in to cred-username
+               open input credentials-file
+               if credentials-file-fs = zero then
+                 read credentials-file
+                   invalid key set login-not-ok to true
+                   not invalid key
+                     if cred-password = wpassword of kozukai-web-in
+                       set login-ok to true
+                     end-if
+                 end-read
+                 close credentials-file
+               end-if
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  GET-PAGE-SIZE  -  the select/delete tables hold wpage-size
+      *  rows (default 10, up to the wmax-rows physical table size);
+      *  an installation can raise this via the KOZUKAI_PAGESIZE
+      *  environment variable without recompiling
+      *----------------------------------------------------------------
+       GET-PAGE-SIZE section.
+             move 10 to wpage-size
+             accept wenv-pagesize from environment 'KOZUKAI_PAGESIZE'
+             if wenv-pagesize not = space
+                and wenv-pagesize is numeric then
+               move wenv-pagesize to wenv-pagesize-num
+               if wenv-pagesize-num > zero
+                  and wenv-pagesize-num <= wmax-rows then
+                 move wenv-pagesize-num to wpage-size
+               end-if
+             end-if
+             exit.
+
+      *----------------------------------------------------------------
+      *  GET-LOCK-TIMEOUT  -  lc-lock-timeout defaults to 30 seconds
+      *  (set by the web-lock copybook); KOZUKAI_LOCKTIMEOUT lets an
+      *  operator override how long WEB_LOCK waits before giving up
+      *----------------------------------------------------------------
+       GET-LOCK-TIMEOUT section.
+             accept wenv-locktmo from environment 'KOZUKAI_LOCKTIMEOUT'
+             if wenv-locktmo not = space
+                and wenv-locktmo is numeric then
+               move wenv-locktmo to wenv-locktmo-num
+               move wenv-locktmo-num to lc-lock-timeout
+             end-if
+             exit.
 
