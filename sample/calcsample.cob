@@ -17,13 +17,13 @@
          02 filler pic x value low-value.
          02 filler pic x value space.
          02 filler pic x value low-value.
-         02 data1  pic x(12) value space.
+         02 data1  pic x(13) value space.
          02 filler pic x value low-value.
          02 filler pic x(20) value 'DATA2'.
          02 filler pic x value low-value.
          02 filler pic x value space.
          02 filler pic x value low-value.
-         02 data2 pic x(12) value space.
+         02 data2 pic x(13) value space.
          02 filler pic x value low-value.
          02 filler pic x(20) value 'RESULT'.
          02 filler pic x value low-value.
@@ -31,24 +31,67 @@
          02 filler pic x value low-value.
          02 result pic x(13) value space.
          02 filler pic x value low-value.
+         02 filler pic x(20) value 'ERRCODE'.
+         02 filler pic x value low-value.
+         02 filler pic x value space.
+         02 filler pic x value low-value.
+         02 wercode pic x(02) value space.
+         02 filler pic x value low-value.
          02 filler pic x value low-value.
        01  webif-in.
          02 wmode  pic x.
-         02 data1  pic 9(12).
+         02 data1  pic s9(12).
          02 data2  pic s9(12).
          02 result pic s9(12).
+         02 wercode pic x(02).
        01  webif-ot.
          02 wmode  pic x.
-         02 data1  pic zzzzzzzzzzz9.
-         02 data2  pic zzzzzzzzzzz9.
+         02 data1  pic -zzzzzzzzzzz9.
+         02 data2  pic -zzzzzzzzzzz9.
          02 result pic -zzzzzzzzzzz9.
+         02 wercode pic x(02).
+         88 wer-none      value space.
+         88 wer-divzero   value '01'.
        77 w-x pic x.
+       copy auditlog.
+       copy webqueryguard.
+       77 wnow-date          pic x(08).
+       77 wnow-time          pic x(06).
        PROCEDURE             DIVISION.
        MAIN-PROC             SECTION.
        MAIN-PROC-1.
           call 'WEB_GET_QUERY_STRING'.
           call 'WEB_POP' using webif-rec.
+          perform PAGE-LOG-WRITE.
+
+          move 'DATA1' to wqg-name-key
+          move 13      to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'DATA1' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than DATA1 field pic x(13)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
+          move 'DATA2' to wqg-name-key
+          move 13      to wqg-max-len
+          accept wqg-query-string from environment 'QUERY_STRING'
+          perform CHECK-QUERY-OVERFLOW.
+          if wqg-overflow then
+            move 'OVERFLOW' to audit-operation
+            move 'DATA2' to audit-key
+            move space to audit-before-detail
+            move 'query value longer than DATA2 field pic x(13)'
+              to audit-after-detail
+            perform AUDIT-WRITE
+          end-if.
+
           move corr webif-rec to webif-in.
+          move space to wercode of webif-in.
           evaluate wmode of webif-in
            when 'a'
             compute result of webif-in = data1 of webif-in +
@@ -62,6 +105,7 @@
            when 'd'
             if data2 of webif-in = zero then
               move zero to result of webif-in
+              move '01' to wercode of webif-in
              else
             compute result of webif-in = data1 of webif-in /
                                        data2 of webif-in
@@ -73,8 +117,117 @@
           call 'WEB_SHOW'.
           STOP RUN.
 
+      *------------------------------------------------
+      *  PAGE-LOG-WRITE  -  drop one line to the shared access log so
+      *  there's a record of which program served this hit
+      *------------------------------------------------
+       PAGE-LOG-WRITE section.
+             move 'calcsample' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move 'HIT' to audit-operation
+             move space to audit-key
+             move space to audit-user
+             move space to audit-before-detail
+             move space to audit-after-detail
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
+
+      *------------------------------------------------
+      *  AUDIT-WRITE  -  stamp the program/timestamp onto audit-rec
+      *  (operation/key/before/after already set by the caller) and
+      *  hand it to the CGI framework's log writer
+      *------------------------------------------------
+       AUDIT-WRITE section.
+             move 'calcsample' to audit-program
+             accept wnow-date from date yyyymmdd
+             accept wnow-time from time
+             string wnow-date delimited size
+                    wnow-time delimited size
+               into audit-timestamp
+             end-string
+             move space to audit-user
+             call 'WEB_LOGWRITE' using audit-rec
+             exit.
 
+      *----------------------------------------------------------------
+      *  CHECK-QUERY-OVERFLOW  -  wrapper performed around WEB_POP:
+      *  walk the raw QUERY_STRING looking for wqg-name-key and flag
+      *  wqg-overflow when its value is longer than wqg-max-len, so a
+      *  value WEB_POP would otherwise truncate in silence gets
+      *  noticed instead. The matching value is run through
+      *  DECODE-QS-LEN first, since WEB_POP itself URL-decodes before
+      *  storing a value and comparing the still-encoded length would
+      *  routinely misfire on non-ASCII content, which encodes at
+      *  roughly three times its decoded character count.
+      *----------------------------------------------------------------
+       CHECK-QUERY-OVERFLOW section.
+             set wqg-no-overflow to true
+             set wqg-not-eof to true
+             move length of wqg-query-string to wqg-qs-len
+             perform until wqg-qs-len = zero
+                        or wqg-query-string (wqg-qs-len:1) not = space
+               subtract 1 from wqg-qs-len
+             end-perform
+             move 1 to wqg-ptr
+             perform until wqg-eof
+               move space to wqg-token
+               move zero  to wqg-token-len
+               if wqg-ptr > wqg-qs-len then
+                 set wqg-eof to true
+               else
+                 unstring wqg-query-string (1:wqg-qs-len)
+                   delimited by '&'
+                   into wqg-token count in wqg-token-len
+                   with pointer wqg-ptr
+                 end-unstring
+                 if wqg-token-len = zero then
+                   set wqg-eof to true
+                 else
+                   move space to wqg-tok-name  wqg-tok-value
+                   move zero  to wqg-tok-name-len wqg-tok-value-len
+                   unstring wqg-token (1:wqg-token-len) delimited by '='
+                     into wqg-tok-name  count in wqg-tok-name-len
+                          wqg-tok-value count in wqg-tok-value-len
+                   end-unstring
+                   if wqg-tok-name-len > zero
+                      and wqg-tok-name (1:wqg-tok-name-len) =
+                          wqg-name-key then
+                     perform DECODE-QS-LEN
+                     if wqg-dec-len > wqg-max-len then
+                       set wqg-overflow to true
+                       set wqg-eof to true
+                     end-if
+                   end-if
+                 end-if
+               end-if
+             end-perform
+             exit.
 
+      *----------------------------------------------------------------
+      *  DECODE-QS-LEN  -  count wqg-dec-len as the URL-decoded length
+      *  of wqg-tok-value (1:wqg-tok-value-len): each '%XX' triplet
+      *  collapses to one decoded character, same as WEB_POP's own
+      *  decoding, so the overflow check compares like-for-like
+      *  against wqg-max-len instead of the raw encoded byte count
+      *----------------------------------------------------------------
+       DECODE-QS-LEN section.
+             move zero to wqg-dec-len
+             move 1    to wqg-dec-i
+             perform until wqg-dec-i > wqg-tok-value-len
+               if wqg-tok-value (wqg-dec-i:1) = '%'
+                  and wqg-dec-i + 2 <= wqg-tok-value-len then
+                 add 3 to wqg-dec-i
+               else
+                 add 1 to wqg-dec-i
+               end-if
+               add 1 to wqg-dec-len
+             end-perform
+             exit.
 
 
 
