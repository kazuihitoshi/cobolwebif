@@ -0,0 +1,169 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           kozukaicsv.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Batch export - reads the whole kozukai-file and writes every
+      *  row out as kozukaicsv.txt, one line per transaction, so the
+      *  ledger can be pulled into a spreadsheet.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select kozukai-file assign to "kozukai.dat"
+           organization is indexed access mode is sequential
+           record key is kozukai-key
+           file status is kozukai-file-fs.
+        select csv-file assign to "kozukaicsv.txt"
+           organization line sequential
+           file status is csv-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd kozukai-file.
+       copy kozukaifile.
+
+       fd csv-file.
+       01 csv-line           pic x(220).
+
+       WORKING-STORAGE SECTION.
+       01 kozukai-file-fs    pic 9(2).
+       01 csv-file-fs        pic 9(2).
+       01 kozukai-eof        pic x(3) value space.
+
+       01 wcsv-money         pic -z(8)9.
+       01 wcsv-money-disp    pic x(10).
+       01 wcsv-inorout       pic x(03).
+
+      *  CSV-QUOTE-FIELD working fields - wcategory/note are free
+      *  text and may contain a comma or a double-quote, either of
+      *  which would shift columns when the export is opened in a
+      *  spreadsheet unless the field is quoted
+       01 wcsv-q-in          pic x(40) value space.
+       01 wcsv-q-out         pic x(84) value space.
+       77 wcsv-q-len         pic 9(3) comp value zero.
+       77 wcsv-q-opos        pic 9(3) comp value zero.
+       77 wcsv-q-i           pic 9(3) comp value zero.
+       77 wcsv-q-c           pic x(1) value space.
+       01 wcsv-cat-quoted    pic x(42) value space.
+       77 wcsv-cat-len       pic 9(3) comp value zero.
+       01 wcsv-note-quoted   pic x(82) value space.
+       77 wcsv-note-len      pic 9(3) comp value zero.
+       01 wcsv-member-quoted pic x(42) value space.
+       77 wcsv-member-len    pic 9(3) comp value zero.
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          open input kozukai-file.
+          if kozukai-file-fs not = zero then
+            display 'kozukaicsv: kozukai-file open failed, fs='
+                     kozukai-file-fs
+            stop run
+          end-if.
+
+          open output csv-file.
+
+          move 'DATE,SEQ,CATEGORY,INOROUT,MONEY,NOTE,MEMBER,CURRENCY'
+            to csv-line.
+          write csv-line.
+
+          read kozukai-file next record
+            at end move 'EOF' to kozukai-eof
+          end-read.
+
+          perform until kozukai-eof = 'EOF'
+            perform WRITE-CSV-LINE
+            read kozukai-file next record
+              at end move 'EOF' to kozukai-eof
+            end-read
+          end-perform.
+
+          close kozukai-file.
+          close csv-file.
+
+          stop run.
+
+      *----------------------------------------------------------------
+      *  WRITE-CSV-LINE  -  format the current kozukai-rec as one
+      *  comma-separated line and write it to csv-file; the free-text
+      *  category and note fields are quoted via CSV-QUOTE-FIELD so an
+      *  embedded comma cannot shift the following columns
+      *----------------------------------------------------------------
+       WRITE-CSV-LINE section.
+             if in-or-out of kozukai-rec = '1'
+               move 'IN'  to wcsv-inorout
+             else
+               move 'OUT' to wcsv-inorout
+             end-if
+
+             move money of kozukai-rec to wcsv-money
+             move wcsv-money to wcsv-money-disp
+
+             move space to wcsv-q-in
+             move wcategory of kozukai-rec to wcsv-q-in (1:20)
+             move 20 to wcsv-q-len
+             perform CSV-QUOTE-FIELD
+             move wcsv-q-out  to wcsv-cat-quoted
+             move wcsv-q-opos to wcsv-cat-len
+
+             move space to wcsv-q-in
+             move note of kozukai-rec to wcsv-q-in (1:40)
+             move 40 to wcsv-q-len
+             perform CSV-QUOTE-FIELD
+             move wcsv-q-out  to wcsv-note-quoted
+             move wcsv-q-opos to wcsv-note-len
+
+             move space to wcsv-q-in
+             move wmember of kozukai-rec to wcsv-q-in (1:20)
+             move 20 to wcsv-q-len
+             perform CSV-QUOTE-FIELD
+             move wcsv-q-out  to wcsv-member-quoted
+             move wcsv-q-opos to wcsv-member-len
+
+             string wdate-rec of kozukai-rec  delimited size
+                    ','                       delimited size
+                    wdate-sec of kozukai-rec   delimited size
+                    ','                       delimited size
+                    wcsv-cat-quoted (1:wcsv-cat-len)
+                                               delimited size
+                    ','                       delimited size
+                    wcsv-inorout               delimited size
+                    ','                       delimited size
+                    wcsv-money-disp            delimited size
+                    ','                       delimited size
+                    wcsv-note-quoted (1:wcsv-note-len)
+                                               delimited size
+                    ','                       delimited size
+                    wcsv-member-quoted (1:wcsv-member-len)
+                                               delimited size
+                    ','                       delimited size
+                    wcurrency of kozukai-rec   delimited size
+               into csv-line
+             end-string
+             write csv-line
+             exit.
+
+      *----------------------------------------------------------------
+      *  CSV-QUOTE-FIELD  -  wrap wcsv-q-in (1:wcsv-q-len) in double
+      *  quotes into wcsv-q-out, doubling any embedded double-quote,
+      *  and return the quoted length in wcsv-q-opos
+      *----------------------------------------------------------------
+       CSV-QUOTE-FIELD section.
+             move space to wcsv-q-out
+             move zero  to wcsv-q-opos
+             add 1 to wcsv-q-opos
+             move '"' to wcsv-q-out (wcsv-q-opos:1)
+             perform varying wcsv-q-i from 1 by 1
+                        until wcsv-q-i > wcsv-q-len
+               move wcsv-q-in (wcsv-q-i:1) to wcsv-q-c
+               if wcsv-q-c = '"'
+                 add 1 to wcsv-q-opos
+                 move '"' to wcsv-q-out (wcsv-q-opos:1)
+               end-if
+               add 1 to wcsv-q-opos
+               move wcsv-q-c to wcsv-q-out (wcsv-q-opos:1)
+             end-perform
+             add 1 to wcsv-q-opos
+             move '"' to wcsv-q-out (wcsv-q-opos:1)
+             exit.
