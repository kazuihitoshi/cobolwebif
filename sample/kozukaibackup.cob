@@ -0,0 +1,83 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           kozukaibackup.
+       AUTHOR.               kazui.
+      *----------------------------------------------------------------
+      *  Batch job - run once each night ahead of the next day's
+      *  updates: copies every kozukai-file row into a dated backup
+      *  indexed file (kozukaiYYYYMMDD.bak) so a corrupted live index
+      *  does not cost the whole history.
+      *----------------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+        select kozukai-file assign to "kozukai.dat"
+           organization is indexed access mode is sequential
+           record key is kozukai-key
+           file status is kozukai-file-fs.
+        select backup-file assign to wbackup-filename
+           organization is indexed access mode is sequential
+           record key is archive-key
+           file status is backup-file-fs.
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       fd kozukai-file.
+       copy kozukaifile.
+
+       fd backup-file.
+       copy kozukaiarchivefile.
+
+       WORKING-STORAGE SECTION.
+       01 kozukai-file-fs    pic 9(2).
+       01 backup-file-fs     pic 9(2).
+       01 kozukai-eof        pic x(3) value space.
+
+       01 wnow-date          pic x(08).
+       01 wbackup-filename   pic x(30) value space.
+       01 wbackup-count      pic 9(10) value zero.
+
+       PROCEDURE             DIVISION.
+       MAIN-PROC             SECTION.
+       MAIN-PROC-1.
+
+          accept wnow-date from date yyyymmdd.
+
+          string 'kozukai'  delimited size
+                 wnow-date  delimited size
+                 '.bak'     delimited size
+            into wbackup-filename
+          end-string.
+
+          perform BACKUP-FILE-COPY.
+
+          display 'kozukaibackup: ' wbackup-count
+                  ' record(s) backed up to ' wbackup-filename.
+
+          stop run.
+
+      *----------------------------------------------------------------
+      *  BACKUP-FILE-COPY  -  read kozukai-file end to end and write
+      *  every row, unchanged, into today's dated backup file
+      *----------------------------------------------------------------
+       BACKUP-FILE-COPY section.
+             open input kozukai-file.
+             open output backup-file.
+
+             move space to kozukai-eof.
+             read kozukai-file next record
+               at end move 'EOF' to kozukai-eof
+             end-read.
+
+             perform until kozukai-eof = 'EOF'
+               move kozukai-rec to archive-rec
+               write archive-rec
+               add 1 to wbackup-count
+
+               read kozukai-file next record
+                 at end move 'EOF' to kozukai-eof
+               end-read
+             end-perform.
+
+             close kozukai-file.
+             close backup-file.
+             exit.
